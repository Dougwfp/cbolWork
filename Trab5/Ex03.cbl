@@ -6,35 +6,74 @@
         *>****************************************************************
         IDENTIFICATION DIVISION.
         PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CALCLOG-FILE ASSIGN TO "data/CALCLOG.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CALCLOG-STATUS.
+
         DATA DIVISION.
         FILE SECTION.
+        FD  CALCLOG-FILE.
+        COPY "CALCLOG.cpy".
+
         WORKING-STORAGE SECTION.
+        77 WS-CALCLOG-STATUS PIC XX VALUE "00".
         77 wsopcao PIC 99999.
         77 wsvalor PIC S99999.
         77 wsvalor1 PIC S99999.
         77 wsvalor2 PIC S99999.
+        77 WS-MODO-ACUMULADOR PIC X VALUE "N".
+            88 MODO-ACUMULADOR VALUE "Y".
+        77 WS-TEM-RESULTADO-ANTERIOR PIC X VALUE "N".
+            88 TEM-RESULTADO-ANTERIOR VALUE "Y".
         PROCEDURE DIVISION.
             INICIAL.
             DISPLAY "1 - Soma ".
             DISPLAY "2 - Subtracao".
             DISPLAY "3 - Multiplicacao".
             DISPLAY "4 - Divisao".
+            DISPLAY "5 - Alternar modo acumulador (usa o resultado"
+                " anterior)".
             DISPLAY "0 - Sair".
             DISPLAY "Digite a opcao: " NO ADVANCING.
             ACCEPT wsopcao.
 
-            IF wsopcao > 4
+            IF wsopcao > 5
                 DISPLAY 'ERRO'
+                PERFORM INICIAL
             ELSE
                 IF wsopcao = 0
                     STOP RUN
                 ELSE
-                    PERFORM ENTRADA
+                    IF wsopcao = 5
+                        PERFORM ALTERNA-MODO-ACUMULADOR
+                        PERFORM INICIAL
+                    ELSE
+                        PERFORM ENTRADA
+                    END-IF
                 END-IF.
 
+            ALTERNA-MODO-ACUMULADOR.
+            IF MODO-ACUMULADOR
+                MOVE "N" TO WS-MODO-ACUMULADOR
+                DISPLAY "MODO ACUMULADOR DESATIVADO"
+            ELSE
+                MOVE "Y" TO WS-MODO-ACUMULADOR
+                DISPLAY "MODO ACUMULADOR ATIVADO"
+            END-IF.
+
             ENTRADA.
-            DISPLAY "Digite o primeiro valor: " NO ADVANCING
-            ACCEPT wsvalor1.
+            IF MODO-ACUMULADOR AND TEM-RESULTADO-ANTERIOR
+                MOVE wsvalor TO wsvalor1
+                DISPLAY "Usando resultado anterior como primeiro"
+                    " valor: " wsvalor1
+            ELSE
+                DISPLAY "Digite o primeiro valor: " NO ADVANCING
+                ACCEPT wsvalor1
+            END-IF.
             DISPLAY "Digite o segundo valor: " NO ADVANCING
             ACCEPT wsvalor2.
 
@@ -56,25 +95,47 @@
             SOMA.
                 COMPUTE wsvalor = wsvalor1 + wsvalor2
                 DISPLAY 'A soma dos dois numeros eh igual a: ' wsvalor
+                PERFORM WRITE-CALCLOG
                 PERFORM INICIAL.
 
             SUBTRACAO.
                 COMPUTE wsvalor = wsvalor1 - wsvalor2
                 DISPLAY 'A subtracao dos dois numeros eh igual a: '
                 wsvalor
+                PERFORM WRITE-CALCLOG
                 PERFORM INICIAL.
 
             MULTIPLICACAO.
                 COMPUTE wsvalor = wsvalor1 * wsvalor2
                 DISPLAY 'A multiplicacao dos dois numeros eh igual a: '
                 wsvalor
+                PERFORM WRITE-CALCLOG
                 PERFORM INICIAL.
 
             DIVISAO.
-                COMPUTE wsvalor = wsvalor1 / wsvalor2
-                DISPLAY 'A divisao dos dois numeros eh igual a: '
-                wsvalor
-                PERFORM INICIAL.
+                IF wsvalor2 = ZERO
+                    DISPLAY 'ERRO: divisao por zero'
+                    PERFORM INICIAL
+                ELSE
+                    COMPUTE wsvalor = wsvalor1 / wsvalor2
+                    DISPLAY 'A divisao dos dois numeros eh igual a: '
+                    wsvalor
+                    PERFORM WRITE-CALCLOG
+                    PERFORM INICIAL
+                END-IF.
 
+            WRITE-CALCLOG.
+                OPEN EXTEND CALCLOG-FILE.
+                IF WS-CALCLOG-STATUS = "35"
+                    OPEN OUTPUT CALCLOG-FILE
+                END-IF.
+                MOVE SPACES TO CALCLOG-RECORD.
+                MOVE wsopcao TO CL-OPCAO.
+                MOVE wsvalor1 TO CL-VALOR1.
+                MOVE wsvalor2 TO CL-VALOR2.
+                MOVE wsvalor TO CL-RESULTADO.
+                WRITE CALCLOG-RECORD.
+                CLOSE CALCLOG-FILE.
+                MOVE "Y" TO WS-TEM-RESULTADO-ANTERIOR.
 
         END PROGRAM YOUR-PROGRAM-NAME.
