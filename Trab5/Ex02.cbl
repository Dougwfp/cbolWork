@@ -6,48 +6,143 @@
 *>****************************************************************
 IDENTIFICATION DIVISION.
 PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RATEBOUND-FILE ASSIGN TO "data/RATEBOUND.DAT"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-RATEBOUND-STATUS.
+
+    SELECT SEQOUT-FILE ASSIGN TO "data/SEQOUT.DAT"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-SEQOUT-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
+FD  RATEBOUND-FILE.
+COPY "RATEBOUND.cpy".
+
+FD  SEQOUT-FILE.
+COPY "SEQOUT.cpy".
+
 WORKING-STORAGE SECTION.
+77 WS-RATEBOUND-STATUS PIC XX VALUE "00".
+77 WS-SEQOUT-STATUS PIC XX VALUE "00".
+77 WS-RATEBOUND-EOF PIC X VALUE "N".
+   88 RATEBOUND-EOF VALUE "Y".
+77 WS-SEQOUT-COUNT PIC 9(07) VALUE ZERO.
+77 wsopcao PIC 9 VALUE ZERO.
 77 X PIC 99999.
 77 wsinicio PIC 99999.
 77 wsfim PIC 99999.
 77 wsincrem PIC S99999.
 PROCEDURE DIVISION.
     INICIAL.
+    DISPLAY "1 - Execucao interativa (um intervalo)".
+    DISPLAY "2 - Execucao em lote (arquivo de configuracao)".
+    DISPLAY "0 - Sair".
+    DISPLAY "Digite a opcao: " NO ADVANCING.
+    ACCEPT wsopcao.
+
+    IF wsopcao = 1
+        PERFORM EXECUCAO-INTERATIVA
+    ELSE
+        IF wsopcao = 2
+            PERFORM EXECUCAO-LOTE
+        ELSE
+            IF wsopcao = 0
+                CONTINUE
+            ELSE
+                DISPLAY 'ERRO'
+            END-IF
+        END-IF
+    END-IF.
+    STOP RUN.
+
+    EXECUCAO-INTERATIVA.
     DISPLAY "Digite o numero inicial: " NO ADVANCING.
     ACCEPT wsinicio.
     DISPLAY "Digite o numero final: " NO ADVANCING.
     ACCEPT wsfim.
     DISPLAY "Digite o incremento/decremento: " NO ADVANCING.
     ACCEPT wsincrem.
-    IF wsinicio < wsfim
-        PERFORM CRESCENTE
+    PERFORM SELECIONA-SEQUENCIA.
+    PERFORM WRITE-SEQOUT-TRAILER.
+
+    EXECUCAO-LOTE.
+    MOVE "N" TO WS-RATEBOUND-EOF.
+    OPEN INPUT RATEBOUND-FILE.
+    IF WS-RATEBOUND-STATUS NOT = "00"
+        DISPLAY "AVISO: RATEBOUND.DAT NAO ENCONTRADO/INVALIDO (STATUS="
+            WS-RATEBOUND-STATUS "), NENHUM LOTE PROCESSADO"
+        MOVE "Y" TO WS-RATEBOUND-EOF
+    END-IF.
+    PERFORM UNTIL RATEBOUND-EOF
+        READ RATEBOUND-FILE
+            AT END
+                MOVE "Y" TO WS-RATEBOUND-EOF
+            NOT AT END
+                MOVE RB-INICIO TO wsinicio
+                MOVE RB-FIM TO wsfim
+                MOVE RB-INCREMENTO TO wsincrem
+                PERFORM SELECIONA-SEQUENCIA
+        END-READ
+    END-PERFORM.
+    CLOSE RATEBOUND-FILE.
+    PERFORM WRITE-SEQOUT-TRAILER.
+
+    SELECIONA-SEQUENCIA.
+    IF wsincrem = ZERO
+        PERFORM ERRO
     ELSE
-        IF wsinicio > wsfim
-            PERFORM DECRESCENTE
+        IF wsinicio < wsfim
+            PERFORM CRESCENTE
         ELSE
-            PERFORM ERRO
+            IF wsinicio > wsfim
+                PERFORM DECRESCENTE
+            ELSE
+                PERFORM ERRO
+            END-IF
         END-IF
     END-IF.
 
     CRESCENTE.
+    COMPUTE wsincrem = FUNCTION ABS(wsincrem)
     PERFORM VARYING X FROM wsinicio BY wsincrem
      UNTIL X > wsfim
-     DISPLAY X
+        PERFORM WRITE-SEQOUT
     END-PERFORM.
-    STOP RUN.
 
     DECRESCENTE.
-    COMPUTE wsincrem = wsincrem * -1
+    COMPUTE wsincrem = FUNCTION ABS(wsincrem) * -1
     PERFORM VARYING X FROM wsinicio BY wsincrem
      UNTIL X < wsfim
-     DISPLAY X
+        PERFORM WRITE-SEQOUT
     END-PERFORM.
-    STOP RUN.
 
     ERRO.
     DISPLAY 'ERRO'.
-    STOP RUN.
+
+    WRITE-SEQOUT.
+    OPEN EXTEND SEQOUT-FILE.
+    IF WS-SEQOUT-STATUS = "35"
+        OPEN OUTPUT SEQOUT-FILE
+    END-IF.
+    MOVE "D" TO SEQOUT-TIPO.
+    MOVE X TO SEQOUT-VALOR.
+    WRITE SEQOUT-RECORD.
+    CLOSE SEQOUT-FILE.
+    ADD 1 TO WS-SEQOUT-COUNT.
+
+    WRITE-SEQOUT-TRAILER.
+    OPEN EXTEND SEQOUT-FILE.
+    IF WS-SEQOUT-STATUS = "35"
+        OPEN OUTPUT SEQOUT-FILE
+    END-IF.
+    MOVE "T" TO SEQOUT-TIPO.
+    MOVE WS-SEQOUT-COUNT TO SEQOUT-VALOR.
+    WRITE SEQOUT-RECORD.
+    CLOSE SEQOUT-FILE.
 
 END PROGRAM YOUR-PROGRAM-NAME.
