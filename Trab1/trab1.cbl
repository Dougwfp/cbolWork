@@ -14,49 +14,823 @@
         SPECIAL-NAMES.
         DECIMAL-POINT IS COMMA.
 
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EMPMAST-FILE ASSIGN TO "data/EMPMAST.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            RECORD KEY IS EM-PRONTUARIO
+            FILE STATUS IS WS-EMPMAST-STATUS.
+
+            SELECT TIMESHEET-FILE ASSIGN TO "data/TIMESHT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-TSHEET-STATUS.
+
+            SELECT IRRFTAB-FILE ASSIGN TO "data/IRRFTAB.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-IRRF-STATUS.
+
+            SELECT AUDITLOG-FILE ASSIGN TO "data/AUDITLOG.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDITLOG-STATUS.
+
+            SELECT REJECT-FILE ASSIGN TO "data/REJECT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-REJECT-STATUS.
+
+            SELECT CHECKPOINT-FILE ASSIGN TO "data/CHECKPOINT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CHECKPOINT-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  EMPMAST-FILE.
+        COPY "EMPMAST.cpy".
+
+        FD  TIMESHEET-FILE.
+        COPY "TSHEET.cpy".
+
+        FD  IRRFTAB-FILE.
+        COPY "IRRFTAB.cpy".
+
+        FD  AUDITLOG-FILE.
+        COPY "AUDITLOG.cpy".
+
+        FD  REJECT-FILE.
+        COPY "REJECT.cpy".
+
+        FD  CHECKPOINT-FILE.
+        COPY "CHECKPOINT.cpy".
+
         WORKING-STORAGE SECTION.
+        COPY "INSSTAB.cpy".
+        COPY "IRRFWS.cpy".
+        77 WS-HORAS-MAXIMO PIC 9(05) VALUE 744.
+        77 WS-HORAS-MES PIC 9(03) VALUE 220.
+        77 WS-HORAS-EXTRA-MAXIMO PIC 9(05) VALUE 220.
+        77 WS-EMPMAST-STATUS PIC XX VALUE "00".
+        77 WS-TSHEET-STATUS PIC XX VALUE "00".
+        77 WS-AUDITLOG-STATUS PIC XX VALUE "00".
+        77 WS-REJECT-STATUS PIC XX VALUE "00".
+        77 WS-REJECT-MOTIVO PIC X(40) VALUE SPACES.
+        77 WS-CHECKPOINT-STATUS PIC XX VALUE "00".
+        77 WS-CHECKPOINT-INTERVALO PIC 9(05) VALUE 10.
+        77 WS-CHECKPOINT-COUNT PIC 9(05) VALUE ZERO.
+        77 WS-CHECKPOINT-SKIP PIC 9(07) VALUE ZERO.
+        77 WS-CHECKPOINT-IDX PIC 9(07) VALUE ZERO.
+        77 WS-TSHEET-EOF PIC X VALUE "N".
+            88 TSHEET-EOF VALUE "Y".
+        77 WS-OPERADOR PIC X(08) VALUE SPACES.
+        77 wsopcao PIC 9 VALUE ZERO.
         77 wsHoras PIC 9(05) VALUE ZERO.
-        77 wsValorHora PIC 9(05) VALUE ZERO.
+        77 wsHorasExtra PIC 9(05) VALUE ZERO.
+        77 WS-PERCENTUAL-HORA-EXTRA PIC 9V99 VALUE 1,5.
+        77 wsValorHora PIC 9(05)V99 VALUE ZERO.
         77 wsQtdDependente PIC 9(05) VALUE ZERO.
-        77 wsSalBruto PIC 9(05) VALUE ZERO.
-        77 wsSalLiquid PIC 9(05) VALUE ZERO.
-        77 wsQReferencia PIC 9(05) VALUE ZERO.
+        77 wsSalBruto PIC 9(05)V99 VALUE ZERO.
+        77 wsSalLiquid PIC 9(05)V99 VALUE ZERO.
+        77 wsQReferencia PIC 9(05)V99 VALUE ZERO.
         77 wstemp PIC 9(5)V99.
         77 WKdescDepe PIC 9(5)V99.
-        77 wsDiscINSS PIC 9(05) VALUE ZERO.
-        77 wsDiscIR PIC 9(05) VALUE ZERO.
+        77 wsDiscINSS PIC 9(05)V99 VALUE ZERO.
+        77 wsDiscIR PIC 9(05)V99 VALUE ZERO.
+        77 wsFGTS PIC 9(05)V99 VALUE ZERO.
+        77 WS-SALLIQUID-CHECK PIC S9(07)V99 VALUE ZERO.
+        77 WS-MESES-TRABALHADOS PIC 9(02) VALUE ZERO.
+        77 WS-SALARIO-BASE-FERIAS PIC 9(05)V99 VALUE ZERO.
+        77 WS-TERCO-FERIAS PIC 9(5)V99 VALUE ZERO.
         01 wsnome PIC X(20) VALUE SPACES.
+        01 WS-DEPT-TABLE.
+            05 WS-DEPT-ENTRY OCCURS 20 TIMES.
+                10 WS-DEPT-CODIGO PIC X(10).
+                10 WS-DEPT-TURNO PIC X(01).
+                10 WS-DEPT-QTD PIC 9(05).
+                10 WS-DEPT-TOT-BRUTO PIC 9(9)V99.
+                10 WS-DEPT-TOT-INSS PIC 9(9)V99.
+                10 WS-DEPT-TOT-IRRF PIC 9(9)V99.
+                10 WS-DEPT-TOT-LIQUIDO PIC 9(9)V99.
+        77 WS-DEPT-COUNT PIC 9(02) VALUE ZERO.
+        77 WS-DEPT-IDX PIC 9(02) VALUE ZERO.
+        77 WS-DEPT-FOUND PIC X VALUE "N".
+            88 DEPT-FOUND VALUE "Y".
+        77 WS-DEPARTAMENTO-EFETIVO PIC X(10) VALUE SPACES.
+        77 WS-TURNO-EFETIVO PIC X(01) VALUE SPACES.
+        77 WS-CTRL-QTD-ESPERADA PIC 9(05) VALUE ZERO.
+        77 WS-CTRL-BRUTO-ESPERADO PIC 9(9)V99 VALUE ZERO.
+        77 WS-CTRL-QTD-PROCESSADA PIC 9(05) VALUE ZERO.
+        77 WS-CTRL-QTD-LIDA PIC 9(07) VALUE ZERO.
+        77 WS-CTRL-BRUTO-TOTAL PIC 9(9)V99 VALUE ZERO.
+        77 WS-CTRL-LIQUIDO-TOTAL PIC 9(9)V99 VALUE ZERO.
+        77 WS-WHATIF-OPCAO PIC 9 VALUE ZERO.
+        77 WS-WHATIF-VALORHORA-ANT PIC 9(05)V99 VALUE ZERO.
+        77 WS-WHATIF-QTDDEP-ANT PIC 9(05) VALUE ZERO.
+        77 WS-WHATIF-SALLIQUID-ANT PIC 9(05)V99 VALUE ZERO.
         01 wssobrenome PIC X(30) VALUE SPACES.
         01 wspronturario PIC X(08) VALUE SPACES.
+
         PROCEDURE DIVISION.
-        DISPLAY "Digite o nome:" AT 0305.
-        ACCEPT wsnome AT 0330.
-        DISPLAY "Digite o sobrenome: " AT 0405.
-        ACCEPT wssobrenome AT 0430.
-        DISPLAY "Digite o prontuario: " AT 0505.
-        ACCEPT wspronturario AT 0530.
-        DISPLAY "Digite horas trabalhadas: " AT 0605.
-        ACCEPT wsHoras AT 0630.
-        DISPLAY "Digite valorHora: " AT 0705.
-        ACCEPT wsValorHora AT 0730.
-        DISPLAY "Digite a quantidade de dependentes: " AT 0805.
-        ACCEPT wsQtdDependente AT 0880.
-
-        MULTIPLY wsHoras BY wsValorHora GIVING wsSalBruto.
-        MULTIPLY wsSalBruto BY 0,14 GIVING wsDiscINSS.
-        SUBTRACT wsDiscINSS FROM wsHoras GIVING wsQReferencia.
-        MULTIPLY 0,275 BY wsQReferencia GIVING wstemp.
-        SUBTRACT 869,36 FROM wstemp.
+        MAIN-PARAGRAPH.
+        DISPLAY "USER" UPON ENVIRONMENT-NAME.
+        ACCEPT WS-OPERADOR FROM ENVIRONMENT-VALUE.
+        PERFORM LOAD-IRRF-TABLE.
+        PERFORM SELECT-IRRF-RATE.
+
+        DISPLAY "1 - Calculo individual (terminal)".
+        DISPLAY "2 - Processamento em lote (arquivo de ponto)".
+        DISPLAY "3 - Decimo terceiro salario".
+        DISPLAY "4 - Ferias (1/3 constitucional)".
+        DISPLAY "5 - Simulacao (what-if) de salario".
+        DISPLAY "0 - Sair".
+        DISPLAY "Digite a opcao: " NO ADVANCING.
+        ACCEPT wsopcao.
+
+        EVALUATE wsopcao
+            WHEN 1
+                PERFORM INDIVIDUAL-CALC
+            WHEN 2
+                PERFORM BATCH-CALC
+            WHEN 3
+                PERFORM DECIMO-TERCEIRO-CALC
+            WHEN 4
+                PERFORM FERIAS-CALC
+            WHEN 5
+                PERFORM WHATIF-CALC
+            WHEN 0
+                CONTINUE
+            WHEN OTHER
+                DISPLAY "ERRO: opcao invalida"
+        END-EVALUATE.
+
+        STOP RUN.
+
+        INDIVIDUAL-CALC.
+        OPEN I-O EMPMAST-FILE.
+        IF WS-EMPMAST-STATUS = "35"
+            OPEN OUTPUT EMPMAST-FILE
+        END-IF.
+
+        DISPLAY "Digite o prontuario: " AT 0305.
+        ACCEPT wspronturario AT 0330.
+        MOVE wspronturario TO EM-PRONTUARIO.
+        READ EMPMAST-FILE
+            INVALID KEY
+                DISPLAY "PRONTUARIO NAO CADASTRADO: " AT 0405
+                    wspronturario AT 0430
+            NOT INVALID KEY
+                IF EM-INATIVO
+                    DISPLAY "FUNCIONARIO INATIVO: " AT 0405
+                        wspronturario AT 0430
+                ELSE
+                    PERFORM INDIVIDUAL-CALC-PROCESS
+                END-IF
+        END-READ.
+
+        CLOSE EMPMAST-FILE.
+
+        INDIVIDUAL-CALC-PROCESS.
+        MOVE EM-NOME TO wsnome.
+        MOVE EM-SOBRENOME TO wssobrenome.
+        MOVE EM-VALOR-HORA TO wsValorHora.
+        MOVE EM-QTD-DEPENDENTE TO wsQtdDependente.
+
+        DISPLAY "Funcionario: " AT 0505 wsnome AT 0520 wssobrenome
+            AT 0545.
+
+        IF wsValorHora = ZERO
+            DISPLAY "ERRO: valor/hora cadastrado e zero" AT 0605
+        ELSE
+            PERFORM VALIDA-HORAS-INDIVIDUAL
+            PERFORM VALIDA-HORAS-EXTRA-INDIVIDUAL
+            PERFORM CALC-FOLHA
+            PERFORM ATUALIZA-YTD-EMPMAST
+            PERFORM WRITE-AUDITLOG
+
+            DISPLAY "SALARIO BRUTO: " AT 1005 wsSalBruto
+            DISPLAY "INSS:" AT 1105 wsDiscINSS
+            DISPLAY "IRRF:" AT 1205 wsDiscIR
+            DISPLAY "FGTS:" AT 1255 wsFGTS
+            DISPLAY "SALARIO LIQUIDO: " AT 1305 wsSalLiquid
+            DISPLAY wspronturario AT 1501
+            DISPLAY " " AT 2205
+        END-IF.
+        STOP "Pressione qualquer tecla para terminar...".
+
+        VALIDA-HORAS-INDIVIDUAL.
+        MOVE ZERO TO wsHoras.
+        PERFORM WITH TEST AFTER
+            UNTIL wsHoras > ZERO AND wsHoras <= WS-HORAS-MAXIMO
+            DISPLAY "Digite horas trabalhadas (1-" WS-HORAS-MAXIMO
+                "): " AT 0605
+            ACCEPT wsHoras AT 0630
+            IF wsHoras = ZERO OR wsHoras > WS-HORAS-MAXIMO
+                DISPLAY "ERRO: horas invalidas, digite novamente"
+                    AT 0680
+            END-IF
+        END-PERFORM.
+
+        VALIDA-HORAS-EXTRA-INDIVIDUAL.
+        MOVE ZERO TO wsHorasExtra.
+        PERFORM WITH TEST AFTER
+            UNTIL wsHorasExtra <= WS-HORAS-EXTRA-MAXIMO
+            DISPLAY "Digite horas extras (0-" WS-HORAS-EXTRA-MAXIMO
+                ", 0 se nenhuma): " AT 0690
+            ACCEPT wsHorasExtra AT 0730
+            IF wsHorasExtra > WS-HORAS-EXTRA-MAXIMO
+                DISPLAY "ERRO: horas extras invalidas, digite novamente"
+                    AT 0780
+            END-IF
+        END-PERFORM.
+
+        DECIMO-TERCEIRO-CALC.
+        OPEN I-O EMPMAST-FILE.
+        IF WS-EMPMAST-STATUS = "35"
+            OPEN OUTPUT EMPMAST-FILE
+        END-IF.
+
+        DISPLAY "Digite o prontuario: " AT 0305.
+        ACCEPT wspronturario AT 0330.
+        MOVE wspronturario TO EM-PRONTUARIO.
+        READ EMPMAST-FILE
+            INVALID KEY
+                DISPLAY "PRONTUARIO NAO CADASTRADO: " AT 0405
+                    wspronturario AT 0430
+            NOT INVALID KEY
+                IF EM-INATIVO
+                    DISPLAY "FUNCIONARIO INATIVO: " AT 0405
+                        wspronturario AT 0430
+                ELSE
+                    PERFORM DECIMO-TERCEIRO-CALC-PROCESS
+                END-IF
+        END-READ.
+
+        CLOSE EMPMAST-FILE.
+
+        DECIMO-TERCEIRO-CALC-PROCESS.
+        MOVE EM-NOME TO wsnome.
+        MOVE EM-SOBRENOME TO wssobrenome.
+        MOVE EM-VALOR-HORA TO wsValorHora.
+        MOVE EM-QTD-DEPENDENTE TO wsQtdDependente.
+
+        DISPLAY "Funcionario: " AT 0505 wsnome AT 0520 wssobrenome
+            AT 0545.
+
+        IF wsValorHora = ZERO
+            DISPLAY "ERRO: valor/hora cadastrado e zero" AT 0605
+        ELSE
+            PERFORM VALIDA-MESES-DECIMO-TERCEIRO
+            PERFORM CALC-DECIMO-TERCEIRO
+            PERFORM ATUALIZA-YTD-EMPMAST
+            PERFORM WRITE-AUDITLOG
+
+            DISPLAY "13o SALARIO BRUTO: " AT 1005 wsSalBruto
+            DISPLAY "INSS:" AT 1105 wsDiscINSS
+            DISPLAY "IRRF:" AT 1205 wsDiscIR
+            DISPLAY "FGTS:" AT 1255 wsFGTS
+            DISPLAY "13o SALARIO LIQUIDO: " AT 1305 wsSalLiquid
+            DISPLAY wspronturario AT 1501
+            DISPLAY " " AT 2205
+        END-IF.
+        STOP "Pressione qualquer tecla para terminar...".
+
+        VALIDA-MESES-DECIMO-TERCEIRO.
+        MOVE ZERO TO WS-MESES-TRABALHADOS.
+        PERFORM WITH TEST AFTER
+            UNTIL WS-MESES-TRABALHADOS > ZERO
+                AND WS-MESES-TRABALHADOS <= 12
+            DISPLAY "Digite os meses trabalhados no ano (1-12): "
+                AT 0605
+            ACCEPT WS-MESES-TRABALHADOS AT 0650
+            IF WS-MESES-TRABALHADOS = ZERO
+                OR WS-MESES-TRABALHADOS > 12
+                DISPLAY "ERRO: meses invalidos, digite novamente"
+                    AT 0680
+            END-IF
+        END-PERFORM.
+
+        CALC-DECIMO-TERCEIRO.
+        COMPUTE wsSalBruto ROUNDED =
+            wsValorHora * WS-HORAS-MES * WS-MESES-TRABALHADOS / 12.
+        PERFORM CALC-INSS.
+        SUBTRACT wsDiscINSS FROM wsSalBruto GIVING wsQReferencia.
+        MULTIPLY WS-IRRF-ALIQUOTA-USE BY wsQReferencia GIVING wstemp.
+        SUBTRACT WS-IRRF-DEDUCAO-USE FROM wstemp.
         MULTIPLY wsQtdDependente BY 189,59 GIVING WKdescDepe.
         ADD wstemp WKdescDepe GIVING wsDiscIR.
-        SUBTRACT wsDiscIR FROM wsQReferencia GIVING wsSalLiquid.
+        PERFORM CALC-SALARIO-LIQUIDO.
+        COMPUTE wsFGTS ROUNDED = wsSalBruto * 0,08.
+
+        FERIAS-CALC.
+        OPEN I-O EMPMAST-FILE.
+        IF WS-EMPMAST-STATUS = "35"
+            OPEN OUTPUT EMPMAST-FILE
+        END-IF.
+
+        DISPLAY "Digite o prontuario: " AT 0305.
+        ACCEPT wspronturario AT 0330.
+        MOVE wspronturario TO EM-PRONTUARIO.
+        READ EMPMAST-FILE
+            INVALID KEY
+                DISPLAY "PRONTUARIO NAO CADASTRADO: " AT 0405
+                    wspronturario AT 0430
+            NOT INVALID KEY
+                IF EM-INATIVO
+                    DISPLAY "FUNCIONARIO INATIVO: " AT 0405
+                        wspronturario AT 0430
+                ELSE
+                    PERFORM FERIAS-CALC-PROCESS
+                END-IF
+        END-READ.
+
+        CLOSE EMPMAST-FILE.
+
+        FERIAS-CALC-PROCESS.
+        MOVE EM-NOME TO wsnome.
+        MOVE EM-SOBRENOME TO wssobrenome.
+        MOVE EM-QTD-DEPENDENTE TO wsQtdDependente.
+
+        DISPLAY "Funcionario: " AT 0505 wsnome AT 0520 wssobrenome
+            AT 0545.
 
-        DISPLAY "SALARIO BRUTO: " AT 1005 wsSalBruto.
+        PERFORM VALIDA-SALARIO-BASE-FERIAS.
+        PERFORM CALC-FERIAS.
+        PERFORM ATUALIZA-YTD-EMPMAST.
+        PERFORM WRITE-AUDITLOG.
+
+        DISPLAY "FERIAS SALARIO BRUTO: " AT 1005 wsSalBruto.
         DISPLAY "INSS:" AT 1105 wsDiscINSS.
         DISPLAY "IRRF:" AT 1205 wsDiscIR.
-        DISPLAY "SALARIO LIQUIDO: " AT 1305 wsSalLiquid.
+        DISPLAY "FGTS:" AT 1255 wsFGTS.
+        DISPLAY "FERIAS SALARIO LIQUIDO: " AT 1305 wsSalLiquid.
         DISPLAY wspronturario AT 1501.
         DISPLAY " " AT 2205.
         STOP "Pressione qualquer tecla para terminar...".
-        STOP RUN.
+
+        VALIDA-SALARIO-BASE-FERIAS.
+        MOVE ZERO TO WS-SALARIO-BASE-FERIAS.
+        PERFORM WITH TEST AFTER
+            UNTIL WS-SALARIO-BASE-FERIAS > ZERO
+            DISPLAY "Digite o salario base para ferias: " AT 0605
+            ACCEPT WS-SALARIO-BASE-FERIAS AT 0650
+            IF WS-SALARIO-BASE-FERIAS = ZERO
+                DISPLAY "ERRO: salario base invalido, digite novamente"
+                    AT 0680
+            END-IF
+        END-PERFORM.
+
+        CALC-FERIAS.
+        COMPUTE WS-TERCO-FERIAS ROUNDED = WS-SALARIO-BASE-FERIAS / 3.
+        COMPUTE wsSalBruto ROUNDED =
+            WS-SALARIO-BASE-FERIAS + WS-TERCO-FERIAS.
+        PERFORM CALC-INSS.
+        SUBTRACT wsDiscINSS FROM wsSalBruto GIVING wsQReferencia.
+        MULTIPLY WS-IRRF-ALIQUOTA-USE BY wsQReferencia GIVING wstemp.
+        SUBTRACT WS-IRRF-DEDUCAO-USE FROM wstemp.
+        MULTIPLY wsQtdDependente BY 189,59 GIVING WKdescDepe.
+        ADD wstemp WKdescDepe GIVING wsDiscIR.
+        PERFORM CALC-SALARIO-LIQUIDO.
+        COMPUTE wsFGTS ROUNDED = wsSalBruto * 0,08.
+
+        WHATIF-CALC.
+        OPEN I-O EMPMAST-FILE.
+        IF WS-EMPMAST-STATUS = "35"
+            OPEN OUTPUT EMPMAST-FILE
+        END-IF.
+
+        DISPLAY "Digite o prontuario: " AT 0305.
+        ACCEPT wspronturario AT 0330.
+        MOVE wspronturario TO EM-PRONTUARIO.
+        READ EMPMAST-FILE
+            INVALID KEY
+                DISPLAY "PRONTUARIO NAO CADASTRADO: " AT 0405
+                    wspronturario AT 0430
+            NOT INVALID KEY
+                IF EM-INATIVO
+                    DISPLAY "FUNCIONARIO INATIVO: " AT 0405
+                        wspronturario AT 0430
+                ELSE
+                    PERFORM WHATIF-CALC-PROCESS
+                END-IF
+        END-READ.
+
+        CLOSE EMPMAST-FILE.
+
+        WHATIF-CALC-PROCESS.
+        MOVE EM-NOME TO wsnome.
+        MOVE EM-SOBRENOME TO wssobrenome.
+        MOVE EM-VALOR-HORA TO wsValorHora.
+        MOVE EM-QTD-DEPENDENTE TO wsQtdDependente.
+
+        DISPLAY "Funcionario: " AT 0505 wsnome AT 0520 wssobrenome
+            AT 0545.
+
+        IF wsValorHora = ZERO
+            DISPLAY "ERRO: valor/hora cadastrado e zero" AT 0605
+        ELSE
+            PERFORM VALIDA-HORAS-INDIVIDUAL
+            PERFORM VALIDA-HORAS-EXTRA-INDIVIDUAL
+            PERFORM CALC-FOLHA
+
+            DISPLAY "CENARIO BASE - VALOR/HORA: " AT 1005 wsValorHora
+            DISPLAY "CENARIO BASE - QTD DEPENDENTE: " AT 1105
+                wsQtdDependente
+            DISPLAY "CENARIO BASE - SALARIO LIQUIDO: " AT 1205
+                wsSalLiquid
+
+            MOVE 1 TO WS-WHATIF-OPCAO
+            PERFORM WITH TEST AFTER UNTIL WS-WHATIF-OPCAO = 0
+                DISPLAY "1-Variar valor/hora 2-Variar dependentes"
+                    AT 1405
+                DISPLAY "0-Encerrar simulacao: " AT 1505
+                ACCEPT WS-WHATIF-OPCAO AT 1530
+                EVALUATE WS-WHATIF-OPCAO
+                    WHEN 1
+                        MOVE wsValorHora TO WS-WHATIF-VALORHORA-ANT
+                        MOVE wsSalLiquid TO WS-WHATIF-SALLIQUID-ANT
+                        DISPLAY "Digite o novo valor/hora: " AT 1605
+                        ACCEPT wsValorHora AT 1650
+                        PERFORM CALC-FOLHA
+                        DISPLAY "ANTES - VALOR/HORA: " AT 1705
+                            WS-WHATIF-VALORHORA-ANT
+                            " LIQUIDO: " WS-WHATIF-SALLIQUID-ANT
+                        DISPLAY "DEPOIS - VALOR/HORA: " AT 1805
+                            wsValorHora " LIQUIDO: " wsSalLiquid
+                    WHEN 2
+                        MOVE wsQtdDependente TO WS-WHATIF-QTDDEP-ANT
+                        MOVE wsSalLiquid TO WS-WHATIF-SALLIQUID-ANT
+                        DISPLAY "Digite a nova qtd de dependentes: "
+                            AT 1605
+                        ACCEPT wsQtdDependente AT 1650
+                        PERFORM CALC-FOLHA
+                        DISPLAY "ANTES - DEPENDENTES: " AT 1705
+                            WS-WHATIF-QTDDEP-ANT
+                            " LIQUIDO: " WS-WHATIF-SALLIQUID-ANT
+                        DISPLAY "DEPOIS - DEPENDENTES: " AT 1805
+                            wsQtdDependente " LIQUIDO: " wsSalLiquid
+                    WHEN 0
+                        CONTINUE
+                    WHEN OTHER
+                        DISPLAY "ERRO: opcao invalida" AT 1705
+                END-EVALUATE
+            END-PERFORM
+
+            DISPLAY "SIMULACAO ENCERRADA - NENHUM VALOR FOI GRAVADO"
+                AT 2005
+            DISPLAY wspronturario AT 1501
+            DISPLAY " " AT 2205
+        END-IF.
+        STOP "Pressione qualquer tecla para terminar...".
+
+        BATCH-CALC.
+        DISPLAY "Digite a quantidade de registros esperada: "
+            NO ADVANCING.
+        ACCEPT WS-CTRL-QTD-ESPERADA.
+        DISPLAY "Digite o total de salario bruto esperado: "
+            NO ADVANCING.
+        ACCEPT WS-CTRL-BRUTO-ESPERADO.
+
+        OPEN I-O EMPMAST-FILE.
+        IF WS-EMPMAST-STATUS = "35"
+            OPEN OUTPUT EMPMAST-FILE
+        END-IF.
+        OPEN INPUT TIMESHEET-FILE.
+        MOVE "N" TO WS-TSHEET-EOF.
+        MOVE ZERO TO WS-DEPT-COUNT.
+        MOVE ZERO TO WS-CTRL-QTD-PROCESSADA WS-CTRL-QTD-LIDA
+            WS-CTRL-BRUTO-TOTAL WS-CTRL-LIQUIDO-TOTAL.
+        MOVE ZERO TO WS-CHECKPOINT-COUNT.
+
+        PERFORM CARREGA-CHECKPOINT.
+        PERFORM PULA-REGISTROS-PROCESSADOS.
+
+        PERFORM UNTIL TSHEET-EOF
+            READ TIMESHEET-FILE
+                AT END
+                    MOVE "Y" TO WS-TSHEET-EOF
+                NOT AT END
+                    ADD 1 TO WS-CTRL-QTD-LIDA
+                    PERFORM BATCH-CALC-ONE-RECORD
+            END-READ
+        END-PERFORM.
+
+        CLOSE TIMESHEET-FILE.
+        CLOSE EMPMAST-FILE.
+
+        PERFORM EXIBE-RESUMO-DEPARTAMENTO.
+        PERFORM EXIBE-TOTAIS-CONTROLE.
+        PERFORM LIMPA-CHECKPOINT.
+
+        CARREGA-CHECKPOINT.
+        MOVE ZERO TO WS-CHECKPOINT-SKIP.
+        OPEN INPUT CHECKPOINT-FILE.
+        IF WS-CHECKPOINT-STATUS = "00"
+            READ CHECKPOINT-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    MOVE CK-QTD-PROCESSADA TO WS-CTRL-QTD-PROCESSADA
+                    MOVE CK-QTD-LIDA TO WS-CTRL-QTD-LIDA
+                    MOVE CK-QTD-LIDA TO WS-CHECKPOINT-SKIP
+                    MOVE CK-BRUTO-TOTAL TO WS-CTRL-BRUTO-TOTAL
+                    MOVE CK-LIQUIDO-TOTAL TO WS-CTRL-LIQUIDO-TOTAL
+                    DISPLAY "RETOMANDO A PARTIR DO CHECKPOINT: "
+                        WS-CTRL-QTD-LIDA
+                        " REGISTROS JA LIDOS ("
+                        WS-CTRL-QTD-PROCESSADA " PROCESSADOS)"
+            END-READ
+            CLOSE CHECKPOINT-FILE
+        END-IF.
+
+        PULA-REGISTROS-PROCESSADOS.
+        PERFORM VARYING WS-CHECKPOINT-IDX FROM 1 BY 1
+            UNTIL WS-CHECKPOINT-IDX > WS-CHECKPOINT-SKIP OR TSHEET-EOF
+            READ TIMESHEET-FILE
+                AT END
+                    MOVE "Y" TO WS-TSHEET-EOF
+                NOT AT END
+                    CONTINUE
+            END-READ
+        END-PERFORM.
+
+        GRAVA-CHECKPOINT.
+        OPEN OUTPUT CHECKPOINT-FILE.
+        MOVE WS-CTRL-QTD-LIDA TO CK-QTD-LIDA.
+        MOVE WS-CTRL-QTD-PROCESSADA TO CK-QTD-PROCESSADA.
+        MOVE WS-CTRL-BRUTO-TOTAL TO CK-BRUTO-TOTAL.
+        MOVE WS-CTRL-LIQUIDO-TOTAL TO CK-LIQUIDO-TOTAL.
+        WRITE CHECKPOINT-RECORD.
+        CLOSE CHECKPOINT-FILE.
+
+        LIMPA-CHECKPOINT.
+        OPEN OUTPUT CHECKPOINT-FILE.
+        MOVE ZERO TO CK-QTD-LIDA CK-QTD-PROCESSADA CK-BRUTO-TOTAL
+            CK-LIQUIDO-TOTAL.
+        WRITE CHECKPOINT-RECORD.
+        CLOSE CHECKPOINT-FILE.
+
+        BATCH-CALC-ONE-RECORD.
+        MOVE TS-PRONTUARIO TO EM-PRONTUARIO.
+        MOVE TS-PRONTUARIO TO wspronturario.
+        READ EMPMAST-FILE
+            INVALID KEY
+                DISPLAY "PRONTUARIO NAO CADASTRADO: " wspronturario
+                MOVE "PRONTUARIO NAO CADASTRADO" TO WS-REJECT-MOTIVO
+                PERFORM WRITE-REJECT
+            NOT INVALID KEY
+                IF EM-INATIVO
+                    DISPLAY wspronturario
+                        " REJEITADO: funcionario inativo"
+                    MOVE "FUNCIONARIO INATIVO" TO WS-REJECT-MOTIVO
+                    PERFORM WRITE-REJECT
+                ELSE
+                    PERFORM BATCH-CALC-ONE-RECORD-PROCESS
+                END-IF
+        END-READ.
+
+        BATCH-CALC-ONE-RECORD-PROCESS.
+        MOVE EM-NOME TO wsnome.
+        MOVE EM-SOBRENOME TO wssobrenome.
+        MOVE EM-VALOR-HORA TO wsValorHora.
+        MOVE EM-QTD-DEPENDENTE TO wsQtdDependente.
+        MOVE TS-HORAS TO wsHoras.
+        MOVE TS-HORAS-EXTRA TO wsHorasExtra.
+
+        IF TS-DEPARTAMENTO = SPACES
+            MOVE EM-DEPARTAMENTO TO WS-DEPARTAMENTO-EFETIVO
+        ELSE
+            MOVE TS-DEPARTAMENTO TO WS-DEPARTAMENTO-EFETIVO
+        END-IF.
+        MOVE TS-TURNO TO WS-TURNO-EFETIVO.
+
+        IF wsValorHora = ZERO
+            DISPLAY wspronturario
+                " REJEITADO: valor/hora cadastrado e zero"
+            MOVE "VALOR/HORA CADASTRADO E ZERO" TO WS-REJECT-MOTIVO
+            PERFORM WRITE-REJECT
+        ELSE
+            IF wsHoras = ZERO OR wsHoras > WS-HORAS-MAXIMO
+                DISPLAY wspronturario
+                    " REJEITADO: horas fora da faixa permitida (1-"
+                    WS-HORAS-MAXIMO ")"
+                MOVE "HORAS FORA DA FAIXA PERMITIDA" TO WS-REJECT-MOTIVO
+                PERFORM WRITE-REJECT
+            ELSE
+                IF wsHorasExtra > WS-HORAS-EXTRA-MAXIMO
+                    DISPLAY wspronturario
+                        " REJEITADO: horas extras fora da faixa"
+                        " permitida (0-" WS-HORAS-EXTRA-MAXIMO ")"
+                    MOVE "HORAS EXTRAS FORA DA FAIXA PERMITIDA"
+                        TO WS-REJECT-MOTIVO
+                    PERFORM WRITE-REJECT
+                ELSE
+                    PERFORM CALC-FOLHA
+                    PERFORM ATUALIZA-YTD-EMPMAST
+                    PERFORM WRITE-AUDITLOG
+                    PERFORM ACUMULA-RESUMO-DEPARTAMENTO
+
+                    ADD 1 TO WS-CTRL-QTD-PROCESSADA
+                    ADD wsSalBruto TO WS-CTRL-BRUTO-TOTAL
+                    ADD wsSalLiquid TO WS-CTRL-LIQUIDO-TOTAL
+
+                    ADD 1 TO WS-CHECKPOINT-COUNT
+                    IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVALO
+                        PERFORM GRAVA-CHECKPOINT
+                        MOVE ZERO TO WS-CHECKPOINT-COUNT
+                    END-IF
+
+                    DISPLAY wspronturario " " wsnome " " wssobrenome
+                        " BRUTO=" wsSalBruto " INSS=" wsDiscINSS
+                        " IRRF=" wsDiscIR " FGTS=" wsFGTS
+                        " LIQUIDO=" wsSalLiquid
+                END-IF
+            END-IF
+        END-IF.
+
+        ACUMULA-RESUMO-DEPARTAMENTO.
+        MOVE "N" TO WS-DEPT-FOUND.
+        PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+            UNTIL WS-DEPT-IDX > WS-DEPT-COUNT OR DEPT-FOUND
+            IF WS-DEPT-CODIGO(WS-DEPT-IDX) = WS-DEPARTAMENTO-EFETIVO
+                AND WS-DEPT-TURNO(WS-DEPT-IDX) = WS-TURNO-EFETIVO
+                MOVE "Y" TO WS-DEPT-FOUND
+            END-IF
+        END-PERFORM.
+
+        IF NOT DEPT-FOUND AND WS-DEPT-COUNT >= 20
+            DISPLAY "AVISO: limite de 20 deptos/turnos atingido, "
+                "resumo de " WS-DEPARTAMENTO-EFETIVO " "
+                WS-TURNO-EFETIVO " nao sera acumulado"
+        ELSE
+            IF NOT DEPT-FOUND
+                ADD 1 TO WS-DEPT-COUNT
+                MOVE WS-DEPT-COUNT TO WS-DEPT-IDX
+                MOVE WS-DEPARTAMENTO-EFETIVO
+                    TO WS-DEPT-CODIGO(WS-DEPT-IDX)
+                MOVE WS-TURNO-EFETIVO TO WS-DEPT-TURNO(WS-DEPT-IDX)
+                MOVE ZERO TO WS-DEPT-QTD(WS-DEPT-IDX)
+                    WS-DEPT-TOT-BRUTO(WS-DEPT-IDX)
+                    WS-DEPT-TOT-INSS(WS-DEPT-IDX)
+                    WS-DEPT-TOT-IRRF(WS-DEPT-IDX)
+                    WS-DEPT-TOT-LIQUIDO(WS-DEPT-IDX)
+            ELSE
+                SUBTRACT 1 FROM WS-DEPT-IDX
+            END-IF
+
+            ADD 1 TO WS-DEPT-QTD(WS-DEPT-IDX)
+            ADD wsSalBruto TO WS-DEPT-TOT-BRUTO(WS-DEPT-IDX)
+            ADD wsDiscINSS TO WS-DEPT-TOT-INSS(WS-DEPT-IDX)
+            ADD wsDiscIR TO WS-DEPT-TOT-IRRF(WS-DEPT-IDX)
+            ADD wsSalLiquid TO WS-DEPT-TOT-LIQUIDO(WS-DEPT-IDX)
+        END-IF.
+
+        EXIBE-RESUMO-DEPARTAMENTO.
+        DISPLAY " ".
+        DISPLAY "RESUMO POR DEPARTAMENTO/CENTRO DE CUSTO/TURNO".
+        IF WS-CHECKPOINT-SKIP > ZERO
+            DISPLAY "AVISO: LOTE RETOMADO A PARTIR DE UM CHECKPOINT -"
+                " RESUMO COBRE APENAS OS REGISTROS LIDOS APOS "
+                WS-CHECKPOINT-SKIP
+                " (NAO REFLETE OS DEPARTAMENTOS DA EXECUCAO ANTERIOR)"
+        END-IF.
+        PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+            UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+            DISPLAY WS-DEPT-CODIGO(WS-DEPT-IDX)
+                " TURNO=" WS-DEPT-TURNO(WS-DEPT-IDX)
+                " QTD=" WS-DEPT-QTD(WS-DEPT-IDX)
+                " BRUTO=" WS-DEPT-TOT-BRUTO(WS-DEPT-IDX)
+                " INSS=" WS-DEPT-TOT-INSS(WS-DEPT-IDX)
+                " IRRF=" WS-DEPT-TOT-IRRF(WS-DEPT-IDX)
+                " LIQUIDO=" WS-DEPT-TOT-LIQUIDO(WS-DEPT-IDX)
+        END-PERFORM.
+
+        EXIBE-TOTAIS-CONTROLE.
+        DISPLAY " ".
+        DISPLAY "TRAILER DE CONTROLE DO LOTE".
+        DISPLAY "QTD REGISTROS PROCESSADOS: " WS-CTRL-QTD-PROCESSADA.
+        DISPLAY "TOTAL SALARIO BRUTO: " WS-CTRL-BRUTO-TOTAL.
+        DISPLAY "TOTAL SALARIO LIQUIDO: " WS-CTRL-LIQUIDO-TOTAL.
+
+        IF WS-CTRL-QTD-PROCESSADA NOT = WS-CTRL-QTD-ESPERADA
+            DISPLAY "DIVERGENCIA: QTD ESPERADA=" WS-CTRL-QTD-ESPERADA
+                " QTD PROCESSADA=" WS-CTRL-QTD-PROCESSADA
+        END-IF.
+
+        IF WS-CTRL-BRUTO-TOTAL NOT = WS-CTRL-BRUTO-ESPERADO
+            DISPLAY "DIVERGENCIA: BRUTO ESPERADO="
+                WS-CTRL-BRUTO-ESPERADO
+                " BRUTO PROCESSADO=" WS-CTRL-BRUTO-TOTAL
+        END-IF.
+
+        IF WS-CTRL-QTD-PROCESSADA = WS-CTRL-QTD-ESPERADA
+            AND WS-CTRL-BRUTO-TOTAL = WS-CTRL-BRUTO-ESPERADO
+            DISPLAY "LOTE CONFERE COM OS TOTAIS DE CONTROLE"
+        END-IF.
+
+        CALC-FOLHA.
+        COMPUTE wsSalBruto ROUNDED =
+            (wsHoras * wsValorHora) +
+            (wsHorasExtra * wsValorHora * WS-PERCENTUAL-HORA-EXTRA).
+        PERFORM CALC-INSS.
+        SUBTRACT wsDiscINSS FROM wsSalBruto GIVING wsQReferencia.
+        MULTIPLY WS-IRRF-ALIQUOTA-USE BY wsQReferencia GIVING wstemp.
+        SUBTRACT WS-IRRF-DEDUCAO-USE FROM wstemp.
+        MULTIPLY wsQtdDependente BY 189,59 GIVING WKdescDepe.
+        ADD wstemp WKdescDepe GIVING wsDiscIR.
+        PERFORM CALC-SALARIO-LIQUIDO.
+        COMPUTE wsFGTS ROUNDED = wsSalBruto * 0,08.
+
+        CALC-SALARIO-LIQUIDO.
+        COMPUTE WS-SALLIQUID-CHECK = wsQReferencia - wsDiscIR.
+        IF WS-SALLIQUID-CHECK < ZERO
+            DISPLAY wspronturario
+                " ALERTA: SALARIO LIQUIDO NEGATIVO, ZERADO PARA"
+                " CONFERENCIA (valor calculado=" WS-SALLIQUID-CHECK ")"
+            MOVE ZERO TO wsSalLiquid
+        ELSE
+            MOVE WS-SALLIQUID-CHECK TO wsSalLiquid
+        END-IF.
+
+        CALC-INSS.
+        MOVE ZERO TO WS-INSS-ACUM WS-INSS-FAIXA-ANT.
+        MOVE "N" TO WS-INSS-DONE.
+        PERFORM VARYING WS-INSS-IDX FROM 1 BY 1
+            UNTIL WS-INSS-IDX > 4 OR INSS-DONE
+            IF wsSalBruto > INSS-LIMITE(WS-INSS-IDX)
+                COMPUTE WS-INSS-ACUM ROUNDED = WS-INSS-ACUM +
+                    ((INSS-LIMITE(WS-INSS-IDX) - WS-INSS-FAIXA-ANT)
+                        * INSS-ALIQUOTA(WS-INSS-IDX))
+                MOVE INSS-LIMITE(WS-INSS-IDX) TO WS-INSS-FAIXA-ANT
+            ELSE
+                COMPUTE WS-INSS-ACUM ROUNDED = WS-INSS-ACUM +
+                    ((wsSalBruto - WS-INSS-FAIXA-ANT)
+                        * INSS-ALIQUOTA(WS-INSS-IDX))
+                MOVE "Y" TO WS-INSS-DONE
+            END-IF
+        END-PERFORM.
+        MOVE WS-INSS-ACUM TO wsDiscINSS.
+
+        LOAD-IRRF-TABLE.
+        MOVE ZERO TO WS-IRRF-COUNT.
+        MOVE "N" TO WS-IRRF-EOF.
+        OPEN INPUT IRRFTAB-FILE.
+        PERFORM UNTIL IRRF-EOF
+            READ IRRFTAB-FILE
+                AT END
+                    MOVE "Y" TO WS-IRRF-EOF
+                NOT AT END
+                    ADD 1 TO WS-IRRF-COUNT
+                    MOVE IR-DATA-VIGENCIA
+                        TO WS-IRRF-DATA(WS-IRRF-COUNT)
+                    MOVE IR-ALIQUOTA TO WS-IRRF-ALIQ(WS-IRRF-COUNT)
+                    MOVE IR-DEDUCAO TO WS-IRRF-DEDUC(WS-IRRF-COUNT)
+            END-READ
+        END-PERFORM.
+        CLOSE IRRFTAB-FILE.
+
+        SELECT-IRRF-RATE.
+        MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+        MOVE ZERO TO WS-IRRF-BEST-DATA.
+        MOVE ZERO TO WS-IRRF-ALIQUOTA-USE.
+        MOVE ZERO TO WS-IRRF-DEDUCAO-USE.
+        PERFORM VARYING WS-IRRF-IDX FROM 1 BY 1
+            UNTIL WS-IRRF-IDX > WS-IRRF-COUNT
+            IF WS-IRRF-DATA(WS-IRRF-IDX) <= WS-TODAY
+                AND WS-IRRF-DATA(WS-IRRF-IDX) >= WS-IRRF-BEST-DATA
+                MOVE WS-IRRF-DATA(WS-IRRF-IDX) TO WS-IRRF-BEST-DATA
+                MOVE WS-IRRF-ALIQ(WS-IRRF-IDX) TO WS-IRRF-ALIQUOTA-USE
+                MOVE WS-IRRF-DEDUC(WS-IRRF-IDX) TO WS-IRRF-DEDUCAO-USE
+            END-IF
+        END-PERFORM.
+
+        ATUALIZA-YTD-EMPMAST.
+        ADD wsSalBruto TO EM-YTD-SALBRUTO.
+        ADD wsDiscINSS TO EM-YTD-INSS.
+        ADD wsDiscIR TO EM-YTD-IRRF.
+        REWRITE EMPMAST-RECORD.
+
+        WRITE-AUDITLOG.
+        OPEN EXTEND AUDITLOG-FILE.
+        IF WS-AUDITLOG-STATUS = "35"
+            OPEN OUTPUT AUDITLOG-FILE
+        END-IF.
+        MOVE SPACES TO AUDITLOG-RECORD.
+        MOVE wspronturario TO AL-PRONTUARIO.
+        MOVE WS-OPERADOR TO AL-OPERADOR.
+        MOVE FUNCTION CURRENT-DATE(1:14) TO AL-TIMESTAMP.
+        MOVE wsSalBruto TO AL-SALBRUTO.
+        MOVE wsDiscINSS TO AL-INSS.
+        MOVE wsDiscIR TO AL-IRRF.
+        MOVE wsSalLiquid TO AL-SALLIQUIDO.
+        WRITE AUDITLOG-RECORD.
+        CLOSE AUDITLOG-FILE.
+
+        WRITE-REJECT.
+        OPEN EXTEND REJECT-FILE.
+        IF WS-REJECT-STATUS = "35"
+            OPEN OUTPUT REJECT-FILE
+        END-IF.
+        MOVE SPACES TO REJECT-RECORD.
+        MOVE wspronturario TO RJ-PRONTUARIO.
+        MOVE FUNCTION CURRENT-DATE(1:14) TO RJ-TIMESTAMP.
+        MOVE WS-REJECT-MOTIVO TO RJ-MOTIVO.
+        WRITE REJECT-RECORD.
+        CLOSE REJECT-FILE.
