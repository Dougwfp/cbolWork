@@ -14,54 +14,133 @@
         SPECIAL-NAMES.
         DECIMAL-POINT IS COMMA.
 
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EMPMAST-FILE ASSIGN TO "data/EMPMAST.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            RECORD KEY IS EM-PRONTUARIO
+            FILE STATUS IS WS-EMPMAST-STATUS.
+
+            SELECT IRRFTAB-FILE ASSIGN TO "data/IRRFTAB.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-IRRF-STATUS.
+
+            SELECT AUDITLOG-FILE ASSIGN TO "data/AUDITLOG.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDITLOG-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  EMPMAST-FILE.
+        COPY "EMPMAST.cpy".
+
+        FD  IRRFTAB-FILE.
+        COPY "IRRFTAB.cpy".
+
+        FD  AUDITLOG-FILE.
+        COPY "AUDITLOG.cpy".
+
         WORKING-STORAGE SECTION.
+        COPY "INSSTAB.cpy".
+        COPY "IRRFWS.cpy".
+        77 WS-HORAS-MAXIMO PIC 9(05) VALUE 744.
+        77 WS-EMPMAST-STATUS PIC XX VALUE "00".
+        77 WS-AUDITLOG-STATUS PIC XX VALUE "00".
+        77 WS-OPERADOR PIC X(08) VALUE SPACES.
         77 wsHoras PIC 9(05) VALUE ZERO.
-        77 wsValorHora PIC 9(05) VALUE ZERO.
+        77 wsValorHora PIC 9(05)V99 VALUE ZERO.
         77 wsQtdDependente PIC 9(05) VALUE ZERO.
-        77 wsQReferencia PIC 9(05) VALUE ZERO.
+        77 wsQReferencia PIC 9(05)V99 VALUE ZERO.
         77 wstemp PIC 9(5)V99.
         77 WKdescDepe PIC 9(5)V99.
 
         01 wsnome PIC X(20) VALUE SPACES.
         01 wssobrenome PIC X(30) VALUE SPACES.
         01 wspronturario PIC X(08) VALUE SPACES.
-        77 wsSalBruto PIC 9(05) VALUE ZERO.
-        77 wsSalLiquid PIC 9(05) VALUE ZERO.
-        77 wsDiscINSS PIC 9(05) VALUE ZERO.
-        77 wsDiscIR PIC 9(05) VALUE ZERO.
+        77 wsSalBruto PIC 9(05)V99 VALUE ZERO.
+        77 wsSalLiquid PIC 9(05)V99 VALUE ZERO.
+        77 wsDiscINSS PIC 9(05)V99 VALUE ZERO.
+        77 wsDiscIR PIC 9(05)V99 VALUE ZERO.
+        77 wsFGTS PIC 9(05)V99 VALUE ZERO.
+        77 WS-SALLIQUID-CHECK PIC S9(07)V99 VALUE ZERO.
         77 wsSalBrutoV PIC ZZZZ9,99.
         77 wsSalLiquidV PIC ZZZZ9,99.
         77 wsDiscINSSV PIC ZZ9,99.
         77 wsDiscIRV PIC ZZ9,99.
+        77 wsFGTSV PIC ZZ9,99.
         PROCEDURE DIVISION.
-        DISPLAY "Digite o nome:" AT 0305 WITH FOREGROUND-COLOR 01.
-        ACCEPT wsnome AT 0340 with highlight size is 20.
-        DISPLAY "Digite o sobrenome: " AT 0405 WITH FOREGROUND-COLOR 01.
-        ACCEPT wssobrenome AT 0440 with highlight size is 30.
+        DISPLAY "USER" UPON ENVIRONMENT-NAME.
+        ACCEPT WS-OPERADOR FROM ENVIRONMENT-VALUE.
+        PERFORM LOAD-IRRF-TABLE.
+        PERFORM SELECT-IRRF-RATE.
+        OPEN I-O EMPMAST-FILE.
+        IF WS-EMPMAST-STATUS = "35"
+            OPEN OUTPUT EMPMAST-FILE
+        END-IF.
         DISPLAY "Digite o prontuario: " AT 0505 WITH FOREGROUND-COLOR 02.
         ACCEPT wspronturario AT 0540 with highlight prompt.
-        DISPLAY "Digite horas trabalhadas: " AT 0605 WITH
-        FOREGROUND-COLOR 03.
-        ACCEPT wsHoras AT 0640 with highlight prompt.
-        DISPLAY "Digite valorHora: " AT 0705 WITH FOREGROUND-COLOR 03.
-        ACCEPT wsValorHora AT 0740 with highlight prompt.
-        DISPLAY "Digite a quantidade de dependentes: " AT 0805 WITH
-        FOREGROUND-COLOR 04.
-        ACCEPT wsQtdDependente AT 0840 with highlight PROMPT.
-
-        COMPUTE wsSalBruto = wsHoras * wsValorHora.
-        COMPUTE wsDiscINSS = wsSalBruto * 0,14.
-        COMPUTE wsQReferencia = wsDiscINSS - wsHoras.
-        COMPUTE wstemp = 0,275 * wsQReferencia.
-        COMPUTE wstemp = wstemp - 869,36.
+        MOVE wspronturario TO EM-PRONTUARIO.
+        READ EMPMAST-FILE
+            INVALID KEY
+                DISPLAY "PRONTUARIO NAO CADASTRADO: " AT 0605
+                    wspronturario AT 0630 WITH FOREGROUND-COLOR 04
+                CLOSE EMPMAST-FILE
+                STOP RUN
+        END-READ.
+        IF EM-INATIVO
+            DISPLAY "FUNCIONARIO INATIVO: " AT 0605
+                wspronturario AT 0630 WITH FOREGROUND-COLOR 04
+            CLOSE EMPMAST-FILE
+            STOP RUN
+        END-IF.
+        MOVE EM-NOME TO wsnome.
+        MOVE EM-SOBRENOME TO wssobrenome.
+        MOVE EM-VALOR-HORA TO wsValorHora.
+        MOVE EM-QTD-DEPENDENTE TO wsQtdDependente.
+
+        DISPLAY "Nome: " AT 0305 WITH FOREGROUND-COLOR 01.
+        DISPLAY wsnome AT 0340 WITH FOREGROUND-COLOR 01.
+        DISPLAY "Sobrenome: " AT 0405 WITH FOREGROUND-COLOR 01.
+        DISPLAY wssobrenome AT 0440 WITH FOREGROUND-COLOR 01.
+
+        IF wsValorHora = ZERO
+            DISPLAY "ERRO: valor/hora cadastrado e zero" AT 0705
+                WITH FOREGROUND-COLOR 04
+            CLOSE EMPMAST-FILE
+            STOP RUN
+        END-IF.
+
+        MOVE ZERO TO wsHoras.
+        PERFORM WITH TEST AFTER
+            UNTIL wsHoras > ZERO AND wsHoras <= WS-HORAS-MAXIMO
+            DISPLAY "Digite horas trabalhadas (1-" WS-HORAS-MAXIMO
+                "): " AT 0705 WITH FOREGROUND-COLOR 03
+            ACCEPT wsHoras AT 0740 with highlight prompt
+            IF wsHoras = ZERO OR wsHoras > WS-HORAS-MAXIMO
+                DISPLAY "ERRO: horas invalidas, digite novamente"
+                    AT 0780 WITH FOREGROUND-COLOR 04
+            END-IF
+        END-PERFORM.
+
+        COMPUTE wsSalBruto ROUNDED = wsHoras * wsValorHora.
+        PERFORM CALC-INSS.
+        SUBTRACT wsDiscINSS FROM wsSalBruto GIVING wsQReferencia.
+        COMPUTE wstemp = WS-IRRF-ALIQUOTA-USE * wsQReferencia.
+        COMPUTE wstemp = wstemp - WS-IRRF-DEDUCAO-USE.
         COMPUTE WKdescDepe = wsQtdDependente * 189,59.
         COMPUTE wsDiscIR = wstemp + WKdescDepe.
-        COMPUTE wsSalLiquid =  wsQReferencia - wsDiscIR.
+        PERFORM VALIDA-SALARIO-LIQUIDO.
+        COMPUTE wsFGTS ROUNDED = wsSalBruto * 0,08.
+
+        PERFORM ATUALIZA-YTD-EMPMAST.
+        PERFORM WRITE-AUDITLOG.
+        CLOSE EMPMAST-FILE.
 
         MOVE wsSalBruto TO wsSalBrutoV.
         MOVE wsDiscINSS TO wsDiscINSSV.
         MOVE wsDiscIR TO wsDiscIRV.
+        MOVE wsFGTS TO wsFGTSV.
         MOVE wsSalLiquid TO wsSalLiquidV.
 
         DISPLAY "SALARIO BRUTO: " AT 1005 wsSalBrutoV WITH
@@ -70,6 +149,8 @@
         FOREGROUND-COLOR 05.
         DISPLAY "IRRF:" AT 1205 wsDiscIRV WITH
         FOREGROUND-COLOR 05.
+        DISPLAY "FGTS:" AT 1255 wsFGTSV WITH
+        FOREGROUND-COLOR 05.
         DISPLAY "SALARIO LIQUIDO: " AT 1305 wsSalLiquidV WITH
         FOREGROUND-COLOR 05.
         DISPLAY "PRONTUARIO: " AT 1405 wspronturario WITH
@@ -77,3 +158,89 @@
         DISPLAY " " AT 1505.
         STOP "  Pressione qualquer tecla para terminar...".
         STOP RUN.
+
+        VALIDA-SALARIO-LIQUIDO.
+        COMPUTE WS-SALLIQUID-CHECK = wsQReferencia - wsDiscIR.
+        IF WS-SALLIQUID-CHECK < ZERO
+            DISPLAY wspronturario
+                " ALERTA: SALARIO LIQUIDO NEGATIVO, ZERADO PARA"
+                " CONFERENCIA (valor calculado=" WS-SALLIQUID-CHECK ")"
+                AT 1605 WITH FOREGROUND-COLOR 04
+            MOVE ZERO TO wsSalLiquid
+        ELSE
+            MOVE WS-SALLIQUID-CHECK TO wsSalLiquid
+        END-IF.
+
+        CALC-INSS.
+        MOVE ZERO TO WS-INSS-ACUM WS-INSS-FAIXA-ANT.
+        MOVE "N" TO WS-INSS-DONE.
+        PERFORM VARYING WS-INSS-IDX FROM 1 BY 1
+            UNTIL WS-INSS-IDX > 4 OR INSS-DONE
+            IF wsSalBruto > INSS-LIMITE(WS-INSS-IDX)
+                COMPUTE WS-INSS-ACUM ROUNDED = WS-INSS-ACUM +
+                    ((INSS-LIMITE(WS-INSS-IDX) - WS-INSS-FAIXA-ANT)
+                        * INSS-ALIQUOTA(WS-INSS-IDX))
+                MOVE INSS-LIMITE(WS-INSS-IDX) TO WS-INSS-FAIXA-ANT
+            ELSE
+                COMPUTE WS-INSS-ACUM ROUNDED = WS-INSS-ACUM +
+                    ((wsSalBruto - WS-INSS-FAIXA-ANT)
+                        * INSS-ALIQUOTA(WS-INSS-IDX))
+                MOVE "Y" TO WS-INSS-DONE
+            END-IF
+        END-PERFORM.
+        MOVE WS-INSS-ACUM TO wsDiscINSS.
+
+        LOAD-IRRF-TABLE.
+        MOVE ZERO TO WS-IRRF-COUNT.
+        MOVE "N" TO WS-IRRF-EOF.
+        OPEN INPUT IRRFTAB-FILE.
+        PERFORM UNTIL IRRF-EOF
+            READ IRRFTAB-FILE
+                AT END
+                    MOVE "Y" TO WS-IRRF-EOF
+                NOT AT END
+                    ADD 1 TO WS-IRRF-COUNT
+                    MOVE IR-DATA-VIGENCIA
+                        TO WS-IRRF-DATA(WS-IRRF-COUNT)
+                    MOVE IR-ALIQUOTA TO WS-IRRF-ALIQ(WS-IRRF-COUNT)
+                    MOVE IR-DEDUCAO TO WS-IRRF-DEDUC(WS-IRRF-COUNT)
+            END-READ
+        END-PERFORM.
+        CLOSE IRRFTAB-FILE.
+
+        SELECT-IRRF-RATE.
+        MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+        MOVE ZERO TO WS-IRRF-BEST-DATA.
+        MOVE ZERO TO WS-IRRF-ALIQUOTA-USE.
+        MOVE ZERO TO WS-IRRF-DEDUCAO-USE.
+        PERFORM VARYING WS-IRRF-IDX FROM 1 BY 1
+            UNTIL WS-IRRF-IDX > WS-IRRF-COUNT
+            IF WS-IRRF-DATA(WS-IRRF-IDX) <= WS-TODAY
+                AND WS-IRRF-DATA(WS-IRRF-IDX) >= WS-IRRF-BEST-DATA
+                MOVE WS-IRRF-DATA(WS-IRRF-IDX) TO WS-IRRF-BEST-DATA
+                MOVE WS-IRRF-ALIQ(WS-IRRF-IDX) TO WS-IRRF-ALIQUOTA-USE
+                MOVE WS-IRRF-DEDUC(WS-IRRF-IDX) TO WS-IRRF-DEDUCAO-USE
+            END-IF
+        END-PERFORM.
+
+        ATUALIZA-YTD-EMPMAST.
+        ADD wsSalBruto TO EM-YTD-SALBRUTO.
+        ADD wsDiscINSS TO EM-YTD-INSS.
+        ADD wsDiscIR TO EM-YTD-IRRF.
+        REWRITE EMPMAST-RECORD.
+
+        WRITE-AUDITLOG.
+        OPEN EXTEND AUDITLOG-FILE.
+        IF WS-AUDITLOG-STATUS = "35"
+            OPEN OUTPUT AUDITLOG-FILE
+        END-IF.
+        MOVE SPACES TO AUDITLOG-RECORD.
+        MOVE wspronturario TO AL-PRONTUARIO.
+        MOVE WS-OPERADOR TO AL-OPERADOR.
+        MOVE FUNCTION CURRENT-DATE(1:14) TO AL-TIMESTAMP.
+        MOVE wsSalBruto TO AL-SALBRUTO.
+        MOVE wsDiscINSS TO AL-INSS.
+        MOVE wsDiscIR TO AL-IRRF.
+        MOVE wsSalLiquid TO AL-SALLIQUIDO.
+        WRITE AUDITLOG-RECORD.
+        CLOSE AUDITLOG-FILE.
