@@ -0,0 +1,197 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. MANUTEMP.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. IBM-PC-PENTIUM-III.
+        OBJECT-COMPUTER. IBM-PC-PENTIUM-III.
+        SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EMPMAST-FILE ASSIGN TO "data/EMPMAST.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            RECORD KEY IS EM-PRONTUARIO
+            FILE STATUS IS WS-EMPMAST-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  EMPMAST-FILE.
+        COPY "EMPMAST.cpy".
+
+        WORKING-STORAGE SECTION.
+        77 WS-EMPMAST-STATUS PIC XX VALUE "00".
+        77 wsopcao PIC 9 VALUE ZERO.
+        77 wspronturario PIC X(08) VALUE SPACES.
+        77 WS-DEP-IDX PIC 9(02) VALUE ZERO.
+        77 WS-QTD-DEPENDENTE-MAXIMO PIC 9(02) VALUE 10.
+
+        PROCEDURE DIVISION.
+        MAIN-PARAGRAPH.
+        DISPLAY "1 - Incluir funcionario".
+        DISPLAY "2 - Alterar funcionario".
+        DISPLAY "3 - Inativar funcionario".
+        DISPLAY "0 - Sair".
+        DISPLAY "Digite a opcao: " NO ADVANCING.
+        ACCEPT wsopcao.
+
+        EVALUATE wsopcao
+            WHEN 1
+                PERFORM INCLUI-EMPREGADO
+            WHEN 2
+                PERFORM ALTERA-EMPREGADO
+            WHEN 3
+                PERFORM INATIVA-EMPREGADO
+            WHEN 0
+                CONTINUE
+            WHEN OTHER
+                DISPLAY "ERRO: opcao invalida"
+        END-EVALUATE.
+
+        STOP RUN.
+
+        INCLUI-EMPREGADO.
+        OPEN I-O EMPMAST-FILE.
+        IF WS-EMPMAST-STATUS = "35"
+            OPEN OUTPUT EMPMAST-FILE
+        END-IF.
+
+        DISPLAY "Digite o prontuario: " NO ADVANCING.
+        ACCEPT wspronturario.
+        MOVE wspronturario TO EM-PRONTUARIO.
+
+        DISPLAY "Digite o nome: " NO ADVANCING.
+        ACCEPT EM-NOME.
+        DISPLAY "Digite o sobrenome: " NO ADVANCING.
+        ACCEPT EM-SOBRENOME.
+        DISPLAY "Digite o valor/hora: " NO ADVANCING.
+        ACCEPT EM-VALOR-HORA.
+        PERFORM VALIDA-QTD-DEPENDENTE.
+        PERFORM INFORMA-DEPENDENTES.
+        DISPLAY "Digite o departamento/centro de custo: " NO ADVANCING.
+        ACCEPT EM-DEPARTAMENTO.
+        MOVE ZERO TO EM-YTD-SALBRUTO EM-YTD-INSS EM-YTD-IRRF.
+        MOVE "A" TO EM-STATUS.
+
+        WRITE EMPMAST-RECORD
+            INVALID KEY
+                DISPLAY "ERRO: prontuario ja cadastrado: "
+                    wspronturario
+            NOT INVALID KEY
+                DISPLAY "FUNCIONARIO INCLUIDO: " wspronturario
+        END-WRITE.
+
+        CLOSE EMPMAST-FILE.
+
+        ALTERA-EMPREGADO.
+        OPEN I-O EMPMAST-FILE.
+        IF WS-EMPMAST-STATUS = "35"
+            OPEN OUTPUT EMPMAST-FILE
+        END-IF.
+
+        DISPLAY "Digite o prontuario: " NO ADVANCING.
+        ACCEPT wspronturario.
+        MOVE wspronturario TO EM-PRONTUARIO.
+        READ EMPMAST-FILE
+            INVALID KEY
+                DISPLAY "PRONTUARIO NAO CADASTRADO: " wspronturario
+            NOT INVALID KEY
+                PERFORM ALTERA-EMPREGADO-PROCESS
+        END-READ.
+
+        CLOSE EMPMAST-FILE.
+
+        ALTERA-EMPREGADO-PROCESS.
+        DISPLAY "Digite o novo nome: " NO ADVANCING.
+        ACCEPT EM-NOME.
+        DISPLAY "Digite o novo sobrenome: " NO ADVANCING.
+        ACCEPT EM-SOBRENOME.
+        DISPLAY "Digite o novo valor/hora: " NO ADVANCING.
+        ACCEPT EM-VALOR-HORA.
+        PERFORM EXIBE-DEPENDENTES.
+        PERFORM VALIDA-QTD-DEPENDENTE.
+        PERFORM INFORMA-DEPENDENTES.
+        DISPLAY "Digite o novo departamento/centro de custo: "
+            NO ADVANCING.
+        ACCEPT EM-DEPARTAMENTO.
+
+        REWRITE EMPMAST-RECORD
+            INVALID KEY
+                DISPLAY "ERRO: falha ao alterar " wspronturario
+            NOT INVALID KEY
+                DISPLAY "FUNCIONARIO ALTERADO: " wspronturario
+        END-REWRITE.
+
+        INATIVA-EMPREGADO.
+        OPEN I-O EMPMAST-FILE.
+        IF WS-EMPMAST-STATUS = "35"
+            OPEN OUTPUT EMPMAST-FILE
+        END-IF.
+
+        DISPLAY "Digite o prontuario: " NO ADVANCING.
+        ACCEPT wspronturario.
+        MOVE wspronturario TO EM-PRONTUARIO.
+        READ EMPMAST-FILE
+            INVALID KEY
+                DISPLAY "PRONTUARIO NAO CADASTRADO: " wspronturario
+            NOT INVALID KEY
+                PERFORM INATIVA-EMPREGADO-PROCESS
+        END-READ.
+
+        CLOSE EMPMAST-FILE.
+
+        INATIVA-EMPREGADO-PROCESS.
+        MOVE "I" TO EM-STATUS.
+        REWRITE EMPMAST-RECORD
+            INVALID KEY
+                DISPLAY "ERRO: falha ao inativar " wspronturario
+            NOT INVALID KEY
+                DISPLAY "FUNCIONARIO INATIVADO: " wspronturario
+        END-REWRITE.
+
+        VALIDA-QTD-DEPENDENTE.
+        DISPLAY "Digite a quantidade de dependentes (0-"
+            WS-QTD-DEPENDENTE-MAXIMO "): " NO ADVANCING.
+        ACCEPT EM-QTD-DEPENDENTE.
+        PERFORM WITH TEST AFTER
+            UNTIL EM-QTD-DEPENDENTE <= WS-QTD-DEPENDENTE-MAXIMO
+            IF EM-QTD-DEPENDENTE > WS-QTD-DEPENDENTE-MAXIMO
+                DISPLAY "ERRO: maximo de " WS-QTD-DEPENDENTE-MAXIMO
+                    " dependentes, digite novamente: " NO ADVANCING
+                ACCEPT EM-QTD-DEPENDENTE
+            END-IF
+        END-PERFORM.
+
+        INFORMA-DEPENDENTES.
+        PERFORM VARYING WS-DEP-IDX FROM 1 BY 1
+            UNTIL WS-DEP-IDX > EM-QTD-DEPENDENTE
+            DISPLAY "Dependente " WS-DEP-IDX " - nome: " NO ADVANCING
+            ACCEPT EM-DEP-NOME(WS-DEP-IDX)
+            DISPLAY "Dependente " WS-DEP-IDX " - CPF: " NO ADVANCING
+            ACCEPT EM-DEP-CPF(WS-DEP-IDX)
+        END-PERFORM.
+        PERFORM VARYING WS-DEP-IDX FROM 1 BY 1
+            UNTIL WS-DEP-IDX > WS-QTD-DEPENDENTE-MAXIMO
+            IF WS-DEP-IDX > EM-QTD-DEPENDENTE
+                MOVE SPACES TO EM-DEP-NOME(WS-DEP-IDX)
+                MOVE SPACES TO EM-DEP-CPF(WS-DEP-IDX)
+            END-IF
+        END-PERFORM.
+
+        EXIBE-DEPENDENTES.
+        IF EM-QTD-DEPENDENTE > ZERO
+            DISPLAY "DEPENDENTES CADASTRADOS:"
+            PERFORM VARYING WS-DEP-IDX FROM 1 BY 1
+                UNTIL WS-DEP-IDX > EM-QTD-DEPENDENTE
+                DISPLAY "  " WS-DEP-IDX " - " EM-DEP-NOME(WS-DEP-IDX)
+                    " CPF " EM-DEP-CPF(WS-DEP-IDX)
+            END-PERFORM
+        END-IF.
