@@ -0,0 +1,12 @@
+      ******************************************************************
+      * REJECT.cpy
+      * Reject record layout - one record per batch timesheet/employee
+      * entry that fails validation, written while the rest of the
+      * batch run continues (TRAB1's BATCH-CALC).
+      ******************************************************************
+       01 REJECT-RECORD.
+          05 RJ-PRONTUARIO         PIC X(08).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 RJ-TIMESTAMP          PIC 9(14).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 RJ-MOTIVO             PIC X(40).
