@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CALCLOG.cpy
+      * Transaction log line for Ex03's arithmetic menu - one record
+      * per operation executed (option, both inputs, and the result).
+      ******************************************************************
+       01 CALCLOG-RECORD.
+          05 CL-OPCAO              PIC 9(05).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 CL-VALOR1             PIC S9(05).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 CL-VALOR2             PIC S9(05).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 CL-RESULTADO          PIC S9(05).
