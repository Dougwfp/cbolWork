@@ -0,0 +1,19 @@
+      ******************************************************************
+      * AUDITLOG.cpy
+      * Payroll calculation audit trail line layout - one record per
+      * employee calculation performed, appended to the audit log file.
+      ******************************************************************
+       01 AUDITLOG-RECORD.
+          05 AL-PRONTUARIO         PIC X(08).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 AL-OPERADOR           PIC X(08).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 AL-TIMESTAMP          PIC 9(14).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 AL-SALBRUTO           PIC Z(4)9,99.
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 AL-INSS               PIC Z(4)9,99.
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 AL-IRRF               PIC Z(4)9,99.
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 AL-SALLIQUIDO         PIC Z(4)9,99.
