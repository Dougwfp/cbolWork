@@ -0,0 +1,9 @@
+*>****************************************************************
+*> RATEBOUND.cpy
+*> Start/end/increment triple - one row per sequence to generate,
+*> read by Ex02's unattended batch mode.
+*>****************************************************************
+01 RATEBOUND-RECORD.
+   05 RB-INICIO             PIC 9(05).
+   05 RB-FIM                PIC 9(05).
+   05 RB-INCREMENTO         PIC S9(05).
