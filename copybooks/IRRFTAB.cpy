@@ -0,0 +1,11 @@
+      ******************************************************************
+      * IRRFTAB.cpy
+      * IRRF rate table record - one row per effective date, read from
+      * the external IRRFTAB.DAT file so the aliquota/deducao can be
+      * updated without a recompile whenever the tax authority changes
+      * the bracket.
+      ******************************************************************
+       01 IRRFTAB-RECORD.
+          05 IR-DATA-VIGENCIA      PIC 9(08).
+          05 IR-ALIQUOTA           PIC 9V9999.
+          05 IR-DEDUCAO            PIC 9(7)V99.
