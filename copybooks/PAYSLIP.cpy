@@ -0,0 +1,21 @@
+      ******************************************************************
+      * PAYSLIP.cpy
+      * Printed payslip (holerite) line layout - one record per
+      * employee processed, appended to the HOLERITE print file.
+      ******************************************************************
+       01 PAYSLIP-RECORD.
+          05 PS-PRONTUARIO         PIC X(08).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 PS-NOME               PIC X(20).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 PS-SOBRENOME          PIC X(30).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 PS-SALBRUTO           PIC Z(4)9,99.
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 PS-INSS               PIC Z(4)9,99.
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 PS-IRRF               PIC Z(4)9,99.
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 PS-FGTS               PIC Z(4)9,99.
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 PS-SALLIQUIDO         PIC Z(4)9,99.
