@@ -0,0 +1,11 @@
+*>****************************************************************
+*> SEQOUT.cpy
+*> Generated sequence output - one record per value produced by
+*> Ex02's CRESCENTE/DECRESCENTE, with a trailer record carrying
+*> the count of values generated for the run.
+*>****************************************************************
+01 SEQOUT-RECORD.
+   05 SEQOUT-TIPO           PIC X(01).
+      88 SEQOUT-DETALHE     VALUE "D".
+      88 SEQOUT-TRAILER     VALUE "T".
+   05 SEQOUT-VALOR          PIC S9(05).
