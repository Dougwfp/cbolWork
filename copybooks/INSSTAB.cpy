@@ -0,0 +1,26 @@
+      ******************************************************************
+      * INSSTAB.cpy
+      * Progressive INSS withholding bracket table, used by CALC-INSS
+      * in TRAB1, Trab2 and Trabalho3 in place of the old flat 14%.
+      * Populated via REDEFINES of literal VALUEs (GnuCOBOL does not
+      * allow distinct VALUE clauses per OCCURS entry).
+      ******************************************************************
+       01 INSS-TABLE-VALUES.
+          05 FILLER PIC 9(7)V99 VALUE 001412,00.
+          05 FILLER PIC 9V9999 VALUE 0,0750.
+          05 FILLER PIC 9(7)V99 VALUE 002666,68.
+          05 FILLER PIC 9V9999 VALUE 0,0900.
+          05 FILLER PIC 9(7)V99 VALUE 004000,03.
+          05 FILLER PIC 9V9999 VALUE 0,1200.
+          05 FILLER PIC 9(7)V99 VALUE 999999,99.
+          05 FILLER PIC 9V9999 VALUE 0,1400.
+       01 INSS-TABLE REDEFINES INSS-TABLE-VALUES.
+          05 INSS-BRACKET OCCURS 4 TIMES.
+             10 INSS-LIMITE          PIC 9(7)V99.
+             10 INSS-ALIQUOTA        PIC 9V9999.
+
+       77 WS-INSS-IDX PIC 9 VALUE ZERO.
+       77 WS-INSS-ACUM PIC 9(7)V99 VALUE ZERO.
+       77 WS-INSS-FAIXA-ANT PIC 9(7)V99 VALUE ZERO.
+       77 WS-INSS-DONE PIC X VALUE "N".
+           88 INSS-DONE VALUE "Y".
