@@ -0,0 +1,21 @@
+      ******************************************************************
+      * IRRFWS.cpy
+      * Working-storage table and selection fields for the IRRF rate
+      * table loaded from IRRFTAB.DAT (see IRRFTAB.cpy for the FD
+      * record layout). LOAD-IRRF-TABLE and SELECT-IRRF-RATE are
+      * standard paragraphs expected in any program that COPYs this.
+      ******************************************************************
+       01 WS-IRRF-TABLE.
+          05 WS-IRRF-ENTRY OCCURS 50 TIMES.
+             10 WS-IRRF-DATA       PIC 9(08).
+             10 WS-IRRF-ALIQ       PIC 9V9999.
+             10 WS-IRRF-DEDUC      PIC 9(7)V99.
+       77 WS-IRRF-COUNT PIC 9(03) VALUE ZERO.
+       77 WS-IRRF-IDX PIC 9(03) VALUE ZERO.
+       77 WS-IRRF-BEST-DATA PIC 9(08) VALUE ZERO.
+       77 WS-IRRF-ALIQUOTA-USE PIC 9V9999 VALUE ZERO.
+       77 WS-IRRF-DEDUCAO-USE PIC 9(7)V99 VALUE ZERO.
+       77 WS-IRRF-STATUS PIC XX VALUE "00".
+       77 WS-IRRF-EOF PIC X VALUE "N".
+           88 IRRF-EOF VALUE "Y".
+       77 WS-TODAY PIC 9(08) VALUE ZERO.
