@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CHECKPOINT.cpy
+      * Restart point for TRAB1's batch payroll run - how many
+      * timesheet records were already processed and their
+      * accumulated control totals, so a restart after a crash can
+      * skip past records already issued and resume the control-total
+      * reconciliation instead of starting over.
+      ******************************************************************
+       01 CHECKPOINT-RECORD.
+          05 CK-QTD-LIDA           PIC 9(07).
+          05 CK-QTD-PROCESSADA     PIC 9(07).
+          05 CK-BRUTO-TOTAL        PIC 9(9)V99.
+          05 CK-LIQUIDO-TOTAL      PIC 9(9)V99.
