@@ -0,0 +1,22 @@
+      ******************************************************************
+      * EMPMAST.cpy
+      * Employee master record layout - shared by TRAB1, Trab2,
+      * Trabalho3 and the employee maintenance program.
+      * Keyed by EM-PRONTUARIO on the indexed EMPMAST file.
+      ******************************************************************
+       01 EMPMAST-RECORD.
+          05 EM-PRONTUARIO         PIC X(08).
+          05 EM-NOME               PIC X(20).
+          05 EM-SOBRENOME          PIC X(30).
+          05 EM-VALOR-HORA         PIC 9(05)V99.
+          05 EM-QTD-DEPENDENTE     PIC 9(05).
+          05 EM-DEPARTAMENTO       PIC X(10).
+          05 EM-STATUS             PIC X(01).
+             88 EM-ATIVO           VALUE "A".
+             88 EM-INATIVO         VALUE "I".
+          05 EM-YTD-SALBRUTO       PIC 9(7)V99.
+          05 EM-YTD-INSS           PIC 9(7)V99.
+          05 EM-YTD-IRRF           PIC 9(7)V99.
+          05 EM-DEPENDENTE OCCURS 10 TIMES.
+             10 EM-DEP-NOME        PIC X(20).
+             10 EM-DEP-CPF         PIC X(11).
