@@ -0,0 +1,16 @@
+      ******************************************************************
+      * TSHEET.cpy
+      * Timesheet transaction record - one per employee per pay period.
+      * Read sequentially by TRAB1's batch payroll mode.
+      * TS-DEPARTAMENTO/TS-TURNO are optional per-entry overrides of the
+      * employee's EM-DEPARTAMENTO (EMPMAST.cpy), for plants that run
+      * multiple shifts so labor cost can be tracked by shift rather
+      * than only by the employee's default department. Leave both
+      * blank to fall back to EM-DEPARTAMENTO with no shift breakout.
+      ******************************************************************
+       01 TSHEET-RECORD.
+          05 TS-PRONTUARIO         PIC X(08).
+          05 TS-HORAS              PIC 9(05).
+          05 TS-HORAS-EXTRA        PIC 9(05).
+          05 TS-DEPARTAMENTO       PIC X(10).
+          05 TS-TURNO              PIC X(01).
