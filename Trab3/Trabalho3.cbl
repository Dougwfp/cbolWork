@@ -14,54 +14,114 @@
         SPECIAL-NAMES.
         DECIMAL-POINT IS COMMA.
 
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EMPMAST-FILE ASSIGN TO "data/EMPMAST.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            RECORD KEY IS EM-PRONTUARIO
+            FILE STATUS IS WS-EMPMAST-STATUS.
+
+            SELECT IRRFTAB-FILE ASSIGN TO "data/IRRFTAB.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-IRRF-STATUS.
+
+            SELECT PAYSLIP-FILE ASSIGN TO "data/HOLERITE.PRT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-PAYSLIP-STATUS.
+
+            SELECT AUDITLOG-FILE ASSIGN TO "data/AUDITLOG.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDITLOG-STATUS.
+
+            SELECT TIMESHEET-FILE ASSIGN TO "data/TIMESHT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-TSHEET-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  EMPMAST-FILE.
+        COPY "EMPMAST.cpy".
+
+        FD  IRRFTAB-FILE.
+        COPY "IRRFTAB.cpy".
+
+        FD  PAYSLIP-FILE.
+        COPY "PAYSLIP.cpy".
+
+        FD  AUDITLOG-FILE.
+        COPY "AUDITLOG.cpy".
+
+        FD  TIMESHEET-FILE.
+        COPY "TSHEET.cpy".
+
         WORKING-STORAGE SECTION.
+        COPY "INSSTAB.cpy".
+        COPY "IRRFWS.cpy".
+        77 WS-EMPMAST-STATUS PIC XX VALUE "00".
+        77 WS-PAYSLIP-STATUS PIC XX VALUE "00".
+        77 WS-AUDITLOG-STATUS PIC XX VALUE "00".
+        77 WS-TSHEET-STATUS PIC XX VALUE "00".
+        77 WS-TSHEET-EOF PIC X VALUE "N".
+            88 TSHEET-EOF VALUE "Y".
+        77 WS-OPERADOR PIC X(08) VALUE SPACES.
+        77 wsopcao PIC 9 VALUE ZERO.
         77 wsHoras PIC 9(05) VALUE ZERO.
-        77 wsValorHora PIC 9(05) VALUE ZERO.
+        77 wsValorHora PIC 9(05)V99 VALUE ZERO.
         77 wsQtdDependente PIC 9(05) VALUE ZERO.
-        77 wsQReferencia PIC 9(05) VALUE ZERO.
+        77 wsQReferencia PIC 9(05)V99 VALUE ZERO.
         77 wstemp PIC 9(5)V99.
         77 WKdescDepe PIC 9(5)V99.
 
         01 wsnome PIC X(20) VALUE SPACES.
         01 wssobrenome PIC X(30) VALUE SPACES.
         01 wspronturario PIC X(08) VALUE SPACES.
-        77 wsSalBruto PIC 9(05) VALUE ZERO.
-        77 wsSalLiquid PIC 9(05) VALUE ZERO.
-        77 wsDiscINSS PIC 9(05) VALUE ZERO.
-        77 wsDiscIR PIC 9(05) VALUE ZERO.
+        77 wsSalBruto PIC 9(05)V99 VALUE ZERO.
+        77 wsSalLiquid PIC 9(05)V99 VALUE ZERO.
+        77 wsDiscINSS PIC 9(05)V99 VALUE ZERO.
+        77 wsDiscIR PIC 9(05)V99 VALUE ZERO.
+        77 wsFGTS PIC 9(05)V99 VALUE ZERO.
+        77 WS-SALLIQUID-CHECK PIC S9(07)V99 VALUE ZERO.
+        77 WS-ALERTA-SALLIQUID PIC X(60) VALUE SPACES.
         77 wsSalBrutoV PIC ZZZZ9,99.
         77 wsSalLiquidV PIC ZZZZ9,99.
         77 wsDiscINSSV PIC ZZ9,99.
         77 wsDiscIRV PIC ZZ9,99.
+        77 wsFGTSV PIC ZZ9,99.
         SCREEN SECTION.
+         01 TELA0.
+           10 BLANK SCREEN.
+           10 LINE 07 COLUMN 20 VALUE "Digite o prontuario:"
+           FOREGROUND-COLOR 03.
+           10 TELA0-VAL1 LINE 07 COLUMN PLUS 50
+           USING wspronturario.
          01 TELA1.
            10 BLANK SCREEN.
-           10 LINE 05 COLUMN 20 VALUE "Digite o nome:"
+           10 LINE 05 COLUMN 20 VALUE "Nome:"
            FOREGROUND-COLOR 01.
-           10 TELA1-VAL1 LINE 05 COLUMN PLUS 50
-           USING wsnome.
-           10 LINE 06 COLUMN 20 VALUE "Digite o sobrenome:"
+           10 LINE 05 COLUMN PLUS 50
+           FROM wsnome.
+           10 LINE 06 COLUMN 20 VALUE "Sobrenome:"
            FOREGROUND-COLOR 02.
-           10 TELA1-VAL2 LINE 06 COLUMN PLUS 50
-           USING wssobrenome.
-           10 LINE 07 COLUMN 20 VALUE "Digite o prontuario:"
+           10 LINE 06 COLUMN PLUS 50
+           FROM wssobrenome.
+           10 LINE 07 COLUMN 20 VALUE "Prontuario:"
            FOREGROUND-COLOR 03.
-           10 TELA1-VAL3 LINE 07 COLUMN PLUS 50
-           USING wspronturario.
+           10 LINE 07 COLUMN PLUS 50
+           FROM wspronturario.
            10 LINE 08 COLUMN 20 VALUE "Digite horas trabalhadas:"
            FOREGROUND-COLOR 04.
            10 TELA1-VAL4 LINE 08 COLUMN PLUS 50
-           USING wsHoras.
-           10 LINE 09 COLUMN 20 VALUE "Digite valorHora:"
+           USING wsHoras REQUIRED.
+           10 LINE 09 COLUMN 20 VALUE "Valor hora:"
            FOREGROUND-COLOR 04.
-           10 TELA1-VAL5 LINE 09 COLUMN PLUS 50 PIC ZZ9,99
-           USING wsValorHora.
+           10 LINE 09 COLUMN PLUS 50 PIC ZZ9,99
+           FROM wsValorHora.
            10 LINE 10 COLUMN 20
-           VALUE "Digite a quantidade de dependentes:"
+           VALUE "Quantidade de dependentes:"
            FOREGROUND-COLOR 04.
-           10 TELA1-VAL6 LINE 10 COLUMN PLUS 50
-           USING wsQtdDependente.
+           10 LINE 10 COLUMN PLUS 50
+           FROM wsQtdDependente.
          01 TELA2.
            10 BLANK SCREEN.
            10 LINE 05 COLUMN 20 VALUE "SALARIO BRUTO:"
@@ -76,34 +136,271 @@
            10 LINE 08 COLUMN PLUS 50 VALUE "SALARIO LIQUIDO:"
            FOREGROUND-COLOR 02.
            10 LINE 08 COLUMN PLUS 50 USING wsSalLiquidV PIC Z.ZZ9,99.
-           10 LINE 09 COLUMN PLUS 50 VALUE "PRONTUARIO:"
+           10 LINE 09 COLUMN 20 VALUE "FGTS:"
+           FOREGROUND-COLOR 02.
+           10 LINE 09 COLUMN PLUS 50 USING wsFGTSV PIC ZZ9,99.
+           10 LINE 10 COLUMN PLUS 50 VALUE "PRONTUARIO:"
            FOREGROUND-COLOR 02.
-           10 LINE 09 COLUMN PLUS 50 USING wspronturario.
+           10 LINE 10 COLUMN PLUS 50 USING wspronturario.
+           10 LINE 12 COLUMN 20 USING WS-ALERTA-SALLIQUID
+           FOREGROUND-COLOR 04.
 
            PROCEDURE DIVISION.
 
-        DISPLAY TELA1.
-        ACCEPT TELA1-VAL1.
-        ACCEPT TELA1-VAL2.
-        ACCEPT TELA1-VAL3.
-        ACCEPT TELA1-VAL4.
-        ACCEPT TELA1-VAL5.
-        ACCEPT TELA1-VAL6.
-
-        COMPUTE wsSalBruto = wsHoras * wsValorHora.
-        COMPUTE wsDiscINSS = wsSalBruto * 0,14.
-        COMPUTE wsQReferencia = wsDiscINSS - wsHoras.
-        COMPUTE wstemp = 0,275 * wsQReferencia.
-        COMPUTE wstemp = wstemp - 869,36.
+        MAIN-PARAGRAPH.
+        DISPLAY "USER" UPON ENVIRONMENT-NAME.
+        ACCEPT WS-OPERADOR FROM ENVIRONMENT-VALUE.
+        PERFORM LOAD-IRRF-TABLE.
+        PERFORM SELECT-IRRF-RATE.
+
+        DISPLAY "1 - Calculo individual (terminal)".
+        DISPLAY "2 - Processamento em lote (arquivo de ponto)".
+        DISPLAY "0 - Sair".
+        DISPLAY "Digite a opcao: " NO ADVANCING.
+        ACCEPT wsopcao.
+
+        EVALUATE wsopcao
+            WHEN 1
+                PERFORM INDIVIDUAL-CALC
+            WHEN 2
+                PERFORM BATCH-CALC
+            WHEN 0
+                CONTINUE
+            WHEN OTHER
+                DISPLAY "ERRO: opcao invalida"
+        END-EVALUATE.
+
+        STOP RUN.
+
+        INDIVIDUAL-CALC.
+        DISPLAY TELA0.
+        ACCEPT TELA0-VAL1.
+        OPEN I-O EMPMAST-FILE.
+        IF WS-EMPMAST-STATUS = "35"
+            OPEN OUTPUT EMPMAST-FILE
+        END-IF.
+        MOVE wspronturario TO EM-PRONTUARIO.
+        READ EMPMAST-FILE
+            INVALID KEY
+                DISPLAY "PRONTUARIO NAO CADASTRADO" AT 0901
+            NOT INVALID KEY
+                IF EM-INATIVO
+                    DISPLAY "FUNCIONARIO INATIVO" AT 0901
+                ELSE
+                    PERFORM INDIVIDUAL-CALC-PROCESS
+                END-IF
+        END-READ.
+        CLOSE EMPMAST-FILE.
+
+        INDIVIDUAL-CALC-PROCESS.
+        MOVE EM-NOME TO wsnome.
+        MOVE EM-SOBRENOME TO wssobrenome.
+        MOVE EM-VALOR-HORA TO wsValorHora.
+        MOVE EM-QTD-DEPENDENTE TO wsQtdDependente.
+
+        IF wsValorHora = ZERO
+            DISPLAY "ERRO: valor/hora cadastrado e zero" AT 0901
+        ELSE
+            PERFORM VALIDA-HORAS-TELA1
+
+            PERFORM CALC-FOLHA
+            PERFORM ATUALIZA-YTD-EMPMAST
+            PERFORM WRITE-AUDITLOG
+
+            MOVE wsSalBruto TO wsSalBrutoV
+            MOVE wsDiscINSS TO wsDiscINSSV
+            MOVE wsDiscIR TO wsDiscIRV
+            MOVE wsFGTS TO wsFGTSV
+            MOVE wsSalLiquid TO wsSalLiquidV
+
+            DISPLAY TELA2
+
+            PERFORM WRITE-PAYSLIP
+        END-IF.
+
+        VALIDA-HORAS-TELA1.
+        MOVE ZERO TO wsHoras.
+        PERFORM WITH TEST AFTER
+            UNTIL wsHoras NUMERIC AND wsHoras > ZERO
+            DISPLAY TELA1
+            ACCEPT TELA1-VAL4
+            IF NOT (wsHoras NUMERIC AND wsHoras > ZERO)
+                DISPLAY "ERRO: horas invalidas, digite novamente"
+                    AT 2001
+            END-IF
+        END-PERFORM.
+
+        BATCH-CALC.
+        OPEN I-O EMPMAST-FILE.
+        IF WS-EMPMAST-STATUS = "35"
+            OPEN OUTPUT EMPMAST-FILE
+        END-IF.
+        OPEN INPUT TIMESHEET-FILE.
+        MOVE "N" TO WS-TSHEET-EOF.
+
+        PERFORM UNTIL TSHEET-EOF
+            READ TIMESHEET-FILE
+                AT END
+                    MOVE "Y" TO WS-TSHEET-EOF
+                NOT AT END
+                    PERFORM BATCH-CALC-ONE-RECORD
+            END-READ
+        END-PERFORM.
+
+        CLOSE TIMESHEET-FILE.
+        CLOSE EMPMAST-FILE.
+
+        BATCH-CALC-ONE-RECORD.
+        MOVE TS-PRONTUARIO TO EM-PRONTUARIO.
+        MOVE TS-PRONTUARIO TO wspronturario.
+        READ EMPMAST-FILE
+            INVALID KEY
+                DISPLAY "PRONTUARIO NAO CADASTRADO: " wspronturario
+            NOT INVALID KEY
+                IF EM-INATIVO
+                    DISPLAY wspronturario
+                        " REJEITADO: funcionario inativo"
+                ELSE
+                    PERFORM BATCH-CALC-ONE-RECORD-PROCESS
+                END-IF
+        END-READ.
+
+        BATCH-CALC-ONE-RECORD-PROCESS.
+        MOVE EM-NOME TO wsnome.
+        MOVE EM-SOBRENOME TO wssobrenome.
+        MOVE EM-VALOR-HORA TO wsValorHora.
+        MOVE EM-QTD-DEPENDENTE TO wsQtdDependente.
+        MOVE TS-HORAS TO wsHoras.
+
+        IF wsValorHora = ZERO
+            DISPLAY wspronturario
+                " REJEITADO: valor/hora cadastrado e zero"
+        ELSE
+            PERFORM CALC-FOLHA
+            PERFORM ATUALIZA-YTD-EMPMAST
+            PERFORM WRITE-AUDITLOG
+
+            MOVE wsSalBruto TO wsSalBrutoV
+            MOVE wsDiscINSS TO wsDiscINSSV
+            MOVE wsDiscIR TO wsDiscIRV
+            MOVE wsFGTS TO wsFGTSV
+            MOVE wsSalLiquid TO wsSalLiquidV
+
+            DISPLAY TELA2
+
+            PERFORM WRITE-PAYSLIP
+        END-IF.
+
+        CALC-FOLHA.
+        COMPUTE wsSalBruto ROUNDED = wsHoras * wsValorHora.
+        PERFORM CALC-INSS.
+        SUBTRACT wsDiscINSS FROM wsSalBruto GIVING wsQReferencia.
+        COMPUTE wstemp = WS-IRRF-ALIQUOTA-USE * wsQReferencia.
+        COMPUTE wstemp = wstemp - WS-IRRF-DEDUCAO-USE.
         COMPUTE WKdescDepe = wsQtdDependente * 189,59.
         COMPUTE wsDiscIR = wstemp + WKdescDepe.
-        COMPUTE wsSalLiquid =  wsQReferencia - wsDiscIR.
+        PERFORM VALIDA-SALARIO-LIQUIDO.
+        COMPUTE wsFGTS ROUNDED = wsSalBruto * 0,08.
 
-        MOVE wsSalBruto TO wsSalBrutoV.
-        MOVE wsDiscINSS TO wsDiscINSSV.
-        MOVE wsDiscIR TO wsDiscIRV.
-        MOVE wsSalLiquid TO wsSalLiquidV.
+        VALIDA-SALARIO-LIQUIDO.
+        MOVE SPACES TO WS-ALERTA-SALLIQUID.
+        COMPUTE WS-SALLIQUID-CHECK = wsQReferencia - wsDiscIR.
+        IF WS-SALLIQUID-CHECK < ZERO
+            STRING "ALERTA: SALARIO LIQUIDO NEGATIVO, ZERADO ("
+                wspronturario ")" DELIMITED BY SIZE
+                INTO WS-ALERTA-SALLIQUID
+            MOVE ZERO TO wsSalLiquid
+        ELSE
+            MOVE WS-SALLIQUID-CHECK TO wsSalLiquid
+        END-IF.
 
-        DISPLAY TELA2.
+        CALC-INSS.
+        MOVE ZERO TO WS-INSS-ACUM WS-INSS-FAIXA-ANT.
+        MOVE "N" TO WS-INSS-DONE.
+        PERFORM VARYING WS-INSS-IDX FROM 1 BY 1
+            UNTIL WS-INSS-IDX > 4 OR INSS-DONE
+            IF wsSalBruto > INSS-LIMITE(WS-INSS-IDX)
+                COMPUTE WS-INSS-ACUM ROUNDED = WS-INSS-ACUM +
+                    ((INSS-LIMITE(WS-INSS-IDX) - WS-INSS-FAIXA-ANT)
+                        * INSS-ALIQUOTA(WS-INSS-IDX))
+                MOVE INSS-LIMITE(WS-INSS-IDX) TO WS-INSS-FAIXA-ANT
+            ELSE
+                COMPUTE WS-INSS-ACUM ROUNDED = WS-INSS-ACUM +
+                    ((wsSalBruto - WS-INSS-FAIXA-ANT)
+                        * INSS-ALIQUOTA(WS-INSS-IDX))
+                MOVE "Y" TO WS-INSS-DONE
+            END-IF
+        END-PERFORM.
+        MOVE WS-INSS-ACUM TO wsDiscINSS.
 
-        STOP RUN.
+        LOAD-IRRF-TABLE.
+        MOVE ZERO TO WS-IRRF-COUNT.
+        MOVE "N" TO WS-IRRF-EOF.
+        OPEN INPUT IRRFTAB-FILE.
+        PERFORM UNTIL IRRF-EOF
+            READ IRRFTAB-FILE
+                AT END
+                    MOVE "Y" TO WS-IRRF-EOF
+                NOT AT END
+                    ADD 1 TO WS-IRRF-COUNT
+                    MOVE IR-DATA-VIGENCIA
+                        TO WS-IRRF-DATA(WS-IRRF-COUNT)
+                    MOVE IR-ALIQUOTA TO WS-IRRF-ALIQ(WS-IRRF-COUNT)
+                    MOVE IR-DEDUCAO TO WS-IRRF-DEDUC(WS-IRRF-COUNT)
+            END-READ
+        END-PERFORM.
+        CLOSE IRRFTAB-FILE.
+
+        SELECT-IRRF-RATE.
+        MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+        MOVE ZERO TO WS-IRRF-BEST-DATA.
+        MOVE ZERO TO WS-IRRF-ALIQUOTA-USE.
+        MOVE ZERO TO WS-IRRF-DEDUCAO-USE.
+        PERFORM VARYING WS-IRRF-IDX FROM 1 BY 1
+            UNTIL WS-IRRF-IDX > WS-IRRF-COUNT
+            IF WS-IRRF-DATA(WS-IRRF-IDX) <= WS-TODAY
+                AND WS-IRRF-DATA(WS-IRRF-IDX) >= WS-IRRF-BEST-DATA
+                MOVE WS-IRRF-DATA(WS-IRRF-IDX) TO WS-IRRF-BEST-DATA
+                MOVE WS-IRRF-ALIQ(WS-IRRF-IDX) TO WS-IRRF-ALIQUOTA-USE
+                MOVE WS-IRRF-DEDUC(WS-IRRF-IDX) TO WS-IRRF-DEDUCAO-USE
+            END-IF
+        END-PERFORM.
+
+        WRITE-PAYSLIP.
+        OPEN EXTEND PAYSLIP-FILE.
+        IF WS-PAYSLIP-STATUS = "35"
+            OPEN OUTPUT PAYSLIP-FILE
+        END-IF.
+        MOVE SPACES TO PAYSLIP-RECORD.
+        MOVE wspronturario TO PS-PRONTUARIO.
+        MOVE wsnome TO PS-NOME.
+        MOVE wssobrenome TO PS-SOBRENOME.
+        MOVE wsSalBruto TO PS-SALBRUTO.
+        MOVE wsDiscINSS TO PS-INSS.
+        MOVE wsDiscIR TO PS-IRRF.
+        MOVE wsFGTS TO PS-FGTS.
+        MOVE wsSalLiquid TO PS-SALLIQUIDO.
+        WRITE PAYSLIP-RECORD.
+        CLOSE PAYSLIP-FILE.
+
+        ATUALIZA-YTD-EMPMAST.
+        ADD wsSalBruto TO EM-YTD-SALBRUTO.
+        ADD wsDiscINSS TO EM-YTD-INSS.
+        ADD wsDiscIR TO EM-YTD-IRRF.
+        REWRITE EMPMAST-RECORD.
+
+        WRITE-AUDITLOG.
+        OPEN EXTEND AUDITLOG-FILE.
+        IF WS-AUDITLOG-STATUS = "35"
+            OPEN OUTPUT AUDITLOG-FILE
+        END-IF.
+        MOVE SPACES TO AUDITLOG-RECORD.
+        MOVE wspronturario TO AL-PRONTUARIO.
+        MOVE WS-OPERADOR TO AL-OPERADOR.
+        MOVE FUNCTION CURRENT-DATE(1:14) TO AL-TIMESTAMP.
+        MOVE wsSalBruto TO AL-SALBRUTO.
+        MOVE wsDiscINSS TO AL-INSS.
+        MOVE wsDiscIR TO AL-IRRF.
+        MOVE wsSalLiquid TO AL-SALLIQUIDO.
+        WRITE AUDITLOG-RECORD.
+        CLOSE AUDITLOG-FILE.
